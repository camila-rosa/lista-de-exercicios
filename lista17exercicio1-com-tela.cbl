@@ -23,6 +23,24 @@
            record key is fd-cod
            file status is ws-fs-arqAlunos.
 
+           select arqRelatorioTurma assign to "arqRelatorioTurma.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqRelatorioTurma.
+
+           select arqLogAlteracoes assign to "arqLogAlteracoes.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqLogAlteracoes.
+
+           select arqFinanceiro assign to "arqFinanceiro.dat"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqFinanceiro.
+
        i-o-control.
 
       *> declaração de variáveis
@@ -39,13 +57,60 @@
            05  fd-pai                              pic  x(25).
            05  fd-telefone                         pic  x(15).
            05  fd-nota-g.
-               10  fd-notas occurs 4.
+               10  fd-notas occurs 8.
                    15 fd-nota                      pic  9(02)v99.
+                   15 fd-peso                      pic  9(03).
+           05  fd-situacao                         pic  x(01).
+               88  fd-situacao-ativo                     value "A".
+               88  fd-situacao-inativo                   value "I".
+
+       fd  arqRelatorioTurma.
+       01  fd-linha-relatorio.
+           05  fd-cod-rel-imp                      pic  9(03).
+           05  filler                              pic  x(02) value space.
+           05  fd-aluno-rel-imp                    pic  x(25).
+           05  filler                              pic  x(02) value space.
+           05  fd-endereco-rel-imp                 pic  x(35).
+           05  filler                              pic  x(02) value space.
+           05  fd-mae-rel-imp                      pic  x(25).
+           05  filler                              pic  x(02) value space.
+           05  fd-pai-rel-imp                      pic  x(25).
+           05  filler                              pic  x(02) value space.
+           05  fd-telefone-rel-imp                 pic  x(15).
+           05  filler                              pic  x(02) value space.
+           05  fd-media-rel-imp                    pic  9(02)v99.
+
+       fd  arqLogAlteracoes.
+       01  fd-log-alteracao.
+           05  fd-log-cod-aluno                    pic  9(03).
+           05  filler                              pic  x(02) value space.
+           05  fd-log-campo                        pic  x(15).
+           05  filler                              pic  x(02) value space.
+           05  fd-log-valor-antigo                 pic  x(35).
+           05  filler                              pic  x(02) value space.
+           05  fd-log-valor-novo                   pic  x(35).
+           05  filler                              pic  x(02) value space.
+           05  fd-log-data-hora                    pic  x(21).
+
+       fd  arqFinanceiro.
+       01  fd-financeiro.
+           05  fd-fin-cod-aluno                    pic  9(03).
+           05  filler                              pic  x(02) value space.
+           05  fd-fin-valor-mensalidade            pic  9(04)v99.
+           05  filler                              pic  x(02) value space.
+           05  fd-fin-vencimento                   pic  x(10).
+           05  filler                              pic  x(02) value space.
+           05  fd-fin-situacao-pgto                pic  x(01).
+               88  fd-fin-pago                           value "P".
+               88  fd-fin-em-aberto                      value "A".
 
       *>----variaveis de trabalho
        working-storage section.
 
        77  ws-fs-arqAlunos                         pic  x(02).
+       77  ws-fs-arqRelatorioTurma                 pic  x(02).
+       77  ws-fs-arqLogAlteracoes                  pic  x(02).
+       77  ws-fs-arqFinanceiro                     pic  x(02).
 
       *>  variáveis do cadastro do aluno
        01  ws-alunos.
@@ -57,9 +122,44 @@
            05  ws-telefone                         pic  x(15).
       *>   variáveis nota
            05  ws-nota-g.
-               10  ws-notas occurs 4.
+               10  ws-notas occurs 8.
                    15  ws-nota
                    pic 9(02)v99.
+                   15  ws-peso                      pic 9(03).
+           05  ws-situacao                         pic  x(01).
+               88  ws-situacao-ativo                     value "A".
+               88  ws-situacao-inativo                   value "I".
+
+      *>  cópia do cadastro antes da alteração, para o log
+       01  ws-alunos-antigo.
+           05  ws-aluno-antigo                     pic  x(25).
+           05  ws-endereco-antigo                  pic  x(35).
+           05  ws-mae-antigo                       pic  x(25).
+           05  ws-pai-antigo                       pic  x(25).
+           05  ws-telefone-antigo                  pic  x(15).
+
+      *>  variáveis de log de alteração do cadastro
+       01  ws-log-alteracao.
+           05  ws-log-campo                        pic  x(15).
+           05  ws-log-valor-antigo                 pic  x(35).
+           05  ws-log-valor-novo                   pic  x(35).
+           05  ws-data-hora-log                    pic  x(21).
+      *>       edicao intermediaria para gravar uma nota no log com o ponto
+      *>       decimal, ao inves de perder a virgula num move para x(35)
+           05  ws-log-nota-edit                    pic zz9,99.
+
+      *>  validação de campos antes de gravar/regravar o cadastro
+       01  ws-validacao.
+           05  ws-campo-valido                     pic  x(01).
+               88  ws-campo-e-valido                     value 'S'.
+               88  ws-campo-e-invalido                   value 'N'.
+           05  ws-ind-valida                       pic  9(02).
+
+      *>  variáveis do lançamento financeiro gerado na matrícula
+       77  ws-valor-mensalidade-padrao             pic  9(04)v99 value 350,00.
+       01  ws-vencimento-mensalidade.
+           05  ws-venc-ano                         pic  9(04).
+           05  ws-venc-mes                         pic  9(02).
 
        01 ws-aluno-rel-grup-total.
            05  ws-aluno-rel-grup occurs 15.
@@ -85,14 +185,29 @@
                10 ws-media-rel                     pic 9(02)v99 value 0.
 
        77  ws-nota-aux                                pic 9(02)v99.
-       77  ws-soma-nota                               pic 9(02)v99.
+       77  ws-peso-aux                                pic 9(03).
+       77  ws-soma-peso                               pic 9(04).
+       77  ws-soma-nota                               pic 9(06)v99.
        77  ws-qtd-notas                               pic 9(1).
+       77  ws-media-calc                              pic 9(02)v99.
+
+       01  ws-cabecalho-relatorio                     pic x(144) value
+           " Cod  Aluno                     Endereco                            Mae                       Pai                       Telefone        Media".
 
        77  ws-ind                                     pic 9(03).
        77  ws-ind1                                    pic 9(03).
        77  ws-ind2                                    pic 9(03).
        77  ws-ind-nota                                pic 9(03).
 
+      *>  controle de paginação da consulta de cadastro
+       77  ws-pag-nivel                                pic 9(03) value 1.
+       77  ws-pag-max                                  pic 9(03) value 1.
+       77  ws-ha-prox-pagina                           pic x(01) value 'N'.
+       77  ws-prox-pag-inicio                          pic 9(03) value zero.
+       01  ws-pag-inicio-tab.
+           05 ws-pag-inicio                            pic 9(03) occurs 200
+                                                         value zero.
+
        77  ws-menu                                    pic x(02).
        77  ws-aux                                     pic x(01).
 
@@ -101,6 +216,9 @@
           05  ws-cadastro-nota                     pic  x(01).
           05  ws-consulta-cadastro                 pic  x(01).
           05  ws-sair                              pic  x(01).
+          05  ws-imprimir                          pic  x(01).
+          05  ws-prox-pagina                       pic  x(01).
+          05  ws-pag-anterior                      pic  x(01).
 
        77 ws-msn                                   pic  x(50).
 
@@ -189,6 +307,7 @@
            05 line 02 col 01 value "                                Cadastro de Notas                                ".
            05 line 03 col 01 value "       Cod. Aluno:                                                               ".
            05 line 04 col 01 value "       Nota      :                                                               ".
+           05 line 05 col 01 value "       Peso (%)  :                                                               ".
            05 line 22 col 01 value "              [__________________________________________________]               ".
 
 
@@ -203,6 +322,9 @@
            05 sc-nota                 line 04  col 19 pic 9(02)v99
            using ws-nota-aux foreground-color 15.
 
+           05 sc-peso-cad-not         line 05  col 19 pic 9(03)
+           using ws-peso-aux foreground-color 15.
+
            05 sc-msn-cad-not          line 22  col 16 pic x(50)
            using ws-msn foreground-color 15.
 
@@ -215,10 +337,21 @@
            05 line 02 col 01 value "                                Consulta Cadastro                                ".
            05 line 03 col 01 value " Cod  Aluno         Endereco        Mae           Pai           Tel       Media  ".
 
+           05 line 19 col 01 value "        [ ]Pagina Anterior       [ ]Proxima Pagina                               ".
+           05 line 20 col 01 value "        [ ]Imprimir Turma                                                        ".
+
            05 line 22 col 01 value "              [__________________________________________________]               ".
 
            05 sc-sair-con-cad         line 01  col 71 pic x(01)
            using ws-sair foreground-color 12.
+           05 sc-msn-con-cad          line 21  col 16 pic x(50)
+           using ws-msn foreground-color 15.
+           05 sc-pag-anterior-con-cad line 19  col 10 pic x(01)
+           using ws-pag-anterior foreground-color 15.
+           05 sc-prox-pagina-con-cad  line 19  col 29 pic x(01)
+           using ws-prox-pagina foreground-color 15.
+           05 sc-imprimir-con-cad     line 20  col 10 pic x(01)
+           using ws-imprimir foreground-color 15.
            05 sc-cad-aluno1           line 04  col 01 pic x(80)
            using ws-aluno-rel-grup(1) foreground-color 12.
            05 sc-cad-aluno2           line 05  col 02 pic x(80)
@@ -277,6 +410,30 @@
                 perform finaliza-anormal
            end-if
 
+      *>   open extend preserva o histórico de alterações entre execuções
+           open extend arqLogAlteracoes
+      *>   tratamento de erro
+           if   ws-fs-arqLogAlteracoes  <> '00'
+           and  ws-fs-arqLogAlteracoes  <> '05' then
+      *>        mensagem de erro
+                move 01                                    to  ws-msn-erro-ofsset
+                move ws-fs-arqLogAlteracoes                to  ws-msn-erro-cod
+                move 'Erro ao abrir arq. arqLogAlteracoes'  to  ws-msn-erro-text
+                perform finaliza-anormal
+           end-if
+
+      *>   open extend preserva os lançamentos financeiros entre execuções
+           open extend arqFinanceiro
+      *>   tratamento de erro
+           if   ws-fs-arqFinanceiro  <> '00'
+           and  ws-fs-arqFinanceiro  <> '05' then
+      *>        mensagem de erro
+                move 01                                  to  ws-msn-erro-ofsset
+                move ws-fs-arqFinanceiro                 to  ws-msn-erro-cod
+                move 'Erro ao abrir arq. arqFinanceiro'  to  ws-msn-erro-text
+                perform finaliza-anormal
+           end-if
+
            .
        inicializa-exit.
            exit.
@@ -336,16 +493,31 @@
 
                move spaces                         to  ws-msn
 
+      *>        consistencia dos campos antes de gravar
+               perform validar-telefone
+
+               if   ws-endereco = spaces
+               or   ws-campo-e-invalido then
+                    move 'Endereco Obrigatorio e Telefone Numerico com Separadores' to ws-msn
+               else
+
+      *>             todo aluno novo entra como ativo
+                    set ws-situacao-ativo                to  true
+
       *> -------------  salvar dados no arquivo
-               write fd-alunos from ws-alunos
+                    write fd-alunos from ws-alunos
 
-      *>   tratamento de erro
-               if   ws-fs-arqAlunos  <> '00' then
-      *>            mensagem de erro
-                    move 02                               to  ws-msn-erro-ofsset
-                    move ws-fs-arqAlunos                  to  ws-msn-erro-cod
-                    move 'Erro ao gravar arq. arqAlunos'  to  ws-msn-erro-text
-                    perform finaliza-anormal
+      *>        tratamento de erro
+                    if   ws-fs-arqAlunos  <> '00' then
+      *>                 mensagem de erro
+                         move 02                               to  ws-msn-erro-ofsset
+                         move ws-fs-arqAlunos                  to  ws-msn-erro-cod
+                         move 'Erro ao gravar arq. arqAlunos'  to  ws-msn-erro-text
+                         perform finaliza-anormal
+                    end-if
+
+      *>                 gera a cobrança da mensalidade do aluno recém-matriculado
+                    perform gerar-lancamento-financeiro
                end-if
       *> -------------
 
@@ -371,20 +543,72 @@
                 perform finaliza-anormal
            end-if
 
+      *>   guarda os valores atuais para comparação após a tela
+           move ws-aluno                           to  ws-aluno-antigo
+           move ws-endereco                        to  ws-endereco-antigo
+           move ws-mae                             to  ws-mae-antigo
+           move ws-pai                             to  ws-pai-antigo
+           move ws-telefone                        to  ws-telefone-antigo
+
            display tela-cad-aluno
            accept tela-cad-aluno
 
            move spaces                             to  ws-msn
 
+      *>   consistencia dos campos antes de regravar
+           perform validar-telefone
+
+           if   ws-endereco = spaces
+           or   ws-campo-e-invalido then
+                move 'Endereco Obrigatorio e Telefone Numerico com Separadores' to ws-msn
+           else
+
            rewrite fd-alunos from ws-alunos
-      *>   tratamento de erro
+      *>        tratamento de erro
            if   ws-fs-arqAlunos  <> '00' then
-      *>        mensagem de erro
+      *>             mensagem de erro
                 move 04                                to  ws-msn-erro-ofsset
                 move ws-fs-arqAlunos                   to  ws-msn-erro-cod
                 move 'Erro ao Alterar arq. arqAlunos'  to  ws-msn-erro-text
                 perform finaliza-anormal
            end-if
+
+      *>        registra no log cada campo que foi de fato alterado
+           if   ws-aluno <> ws-aluno-antigo then
+                move 'Nome'                         to  ws-log-campo
+                move ws-aluno-antigo                to  ws-log-valor-antigo
+                move ws-aluno                        to  ws-log-valor-novo
+                perform registrar-log-alteracao
+           end-if
+
+           if   ws-endereco <> ws-endereco-antigo then
+                move 'Endereco'                     to  ws-log-campo
+                move ws-endereco-antigo             to  ws-log-valor-antigo
+                move ws-endereco                     to  ws-log-valor-novo
+                perform registrar-log-alteracao
+           end-if
+
+           if   ws-mae <> ws-mae-antigo then
+                move 'Nome da Mae'                  to  ws-log-campo
+                move ws-mae-antigo                  to  ws-log-valor-antigo
+                move ws-mae                          to  ws-log-valor-novo
+                perform registrar-log-alteracao
+           end-if
+
+           if   ws-pai <> ws-pai-antigo then
+                move 'Nome do Pai'                  to  ws-log-campo
+                move ws-pai-antigo                  to  ws-log-valor-antigo
+                move ws-pai                          to  ws-log-valor-novo
+                perform registrar-log-alteracao
+           end-if
+
+           if   ws-telefone <> ws-telefone-antigo then
+                move 'Telefone'                     to  ws-log-campo
+                move ws-telefone-antigo             to  ws-log-valor-antigo
+                move ws-telefone                     to  ws-log-valor-novo
+                perform registrar-log-alteracao
+           end-if
+           end-if
            .
        alterar-aluno-exit.
            exit.
@@ -421,6 +645,7 @@
                          end-if
 
                          move zero                 to  ws-nota-aux
+                         move zero                 to  ws-peso-aux
 
                          display tela-cad-notas
                          accept tela-cad-notas
@@ -430,8 +655,9 @@
       *>                 com os dados do aluno já lidos do arquivo buscar a primeira posição livre dentro da tabela de notas
                          perform buscar-prox-ind-nota
 
-      *>                 guarda nota no arquivo
+      *>                 guarda nota e o peso da avaliação no arquivo
                          move ws-nota-aux           to fd-nota(ws-ind1)
+                         move ws-peso-aux           to fd-peso(ws-ind1)
 
       *>                 reescrever arquivo
                          rewrite fd-alunos
@@ -445,6 +671,13 @@
                               perform finaliza-anormal
                          end-if
 
+      *>                 registra a nova nota no log
+                         move 'Nota'                  to  ws-log-campo
+                         move spaces                  to  ws-log-valor-antigo
+                         move ws-nota-aux              to  ws-log-nota-edit
+                         move ws-log-nota-edit         to  ws-log-valor-novo
+                         perform registrar-log-alteracao
+
       *> -------------
 
                    end-if
@@ -458,12 +691,88 @@
       *>------------------------------------------------------------------------
        consultar-cadastro section.
 
-           move 1                                    to  fd-cod
+      *>   ponto de partida é sempre a primeira página do cadastro
+           move 1                                    to  ws-pag-nivel
+           move 1                                    to  ws-pag-max
+           move 1                                    to  ws-pag-inicio(1)
+
+           perform until ws-sair = 'V'
+                      or ws-sair = 'v'
+
+               move space                             to  ws-prox-pagina
+               move space                             to  ws-pag-anterior
+               move space                             to  ws-imprimir
 
-           start arqAlunos
+               perform exibir-pagina
+
+               display tela-consulta-cad
+               accept tela-consulta-cad
+
+               perform varying ws-ind from 1 by 1 until ws-ind > 15
+      *>           caso igual 'X' desviar para deletar
+                   if   ws-sel-rel(ws-ind) = 'X' then
+                        move ws-cod-rel(ws-ind)     to  ws-cod
+                        perform deletar-cadastro
+                   end-if
+      *>           caso igual 'A' desviar para alterar
+                   if   ws-sel-rel(ws-ind) = 'A' then
+                        move ws-cod-rel(ws-ind)     to  ws-cod
+                        perform alterar-aluno
+                   end-if
+
+      *> -------------
+               end-perform
+
+      *>       imprimir turma quando solicitado pelo usuário
+               if   ws-imprimir = 'X'
+               or   ws-imprimir = 'x' then
+                    perform imprimir-roster
+               end-if
+
+      *>       navegação para a próxima página
+               if   ws-prox-pagina = 'X'
+               or   ws-prox-pagina = 'x' then
+                    if   ws-ha-prox-pagina = 'S' then
+                         add 1                        to  ws-pag-nivel
+                         if   ws-pag-nivel > ws-pag-max then
+                              move ws-prox-pag-inicio  to  ws-pag-inicio(ws-pag-nivel)
+                              move ws-pag-nivel         to  ws-pag-max
+                         end-if
+                    else
+                         move 'Não há próxima página'  to  ws-msn
+                    end-if
+               end-if
+
+      *>       navegação para a página anterior
+               if   ws-pag-anterior = 'X'
+               or   ws-pag-anterior = 'x' then
+                    if   ws-pag-nivel > 1 then
+                         subtract 1                   from ws-pag-nivel
+                    else
+                         move 'Já está na primeira página' to ws-msn
+                    end-if
+               end-if
+
+           end-perform
+           .
+       consultar-cadastro-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  exibe uma página (15 registros) do cadastro de alunos
+      *>------------------------------------------------------------------------
+       exibir-pagina section.
+
+           initialize ws-aluno-rel-grup-total
+           move space                                to  ws-msn
+           move 'N'                                  to  ws-ha-prox-pagina
+
+           move ws-pag-inicio(ws-pag-nivel)          to  fd-cod
+
+           start arqAlunos key is greater than or equal to fd-cod
 
       *>   tratamento de erro
            if   ws-fs-arqAlunos <> '00'
+           and  ws-fs-arqAlunos <> '23' then
       *>        mensagem de erro
                 move 07                              to  ws-msn-erro-ofsset
                 move ws-fs-arqAlunos                 to  ws-msn-erro-cod
@@ -471,83 +780,179 @@
                 perform finaliza-anormal
            end-if
 
-           perform until ws-sair = 'V'
-                      or ws-sair = 'v'
+           if   ws-fs-arqAlunos = '23' then
+                move 'Não há registros a exibir'      to  ws-msn
+           else
+                perform varying ws-ind from 1 by 1 until ws-ind > 15
+                                                       or ws-fs-arqAlunos = '10'
 
-               perform varying ws-ind from 1 by 1 until ws-ind > 15
-                                          or ws-fs-arqAlunos = '10'
+      *>           ler arquivo, pulando alunos inativos
+                    perform with test after
+                        until ws-fs-arqAlunos <> '00'
+                           or not fd-situacao-inativo
 
-      *> -------------  consultar dados no arquivo
+                        read arqAlunos next
 
-      *>           ler arquivo
-                   read arqAlunos next
+                    end-perform
 
       *>           tratamento de erro
-                   if   ws-fs-arqAlunos = '00'
-                   or   ws-fs-arqAlunos = '10' then
-                        if   ws-fs-arqAlunos = '10' then
-                             move 'Fim de Aquivo'   to  ws-msn
-                        else
-                             move  fd-cod           to  ws-cod-rel(ws-ind)
-                             move  fd-aluno         to  ws-aluno-rel(ws-ind)
-                             move  fd-endereco      to  ws-endereco-rel(ws-ind)
-                             move  fd-mae           to  ws-mae-rel(ws-ind)
-                             move  fd-pai           to  ws-pai-rel(ws-ind)
-                             move  fd-telefone      to  ws-tel-rel(ws-ind)
-      *>                  calculo da média
-                        end-if
-                   else
-      *>                mensagem de erro
-                        move 08                            to  ws-msn-erro-ofsset
-                        move ws-fs-arqAlunos               to  ws-msn-erro-cod
-                        move 'Erro ao Ler arq. arqAlunos'  to  ws-msn-erro-text
-                        perform finaliza-anormal
+                    if   ws-fs-arqAlunos = '00' then
+                         move  fd-cod           to  ws-cod-rel(ws-ind)
+                         move  fd-aluno         to  ws-aluno-rel(ws-ind)
+                         move  fd-endereco      to  ws-endereco-rel(ws-ind)
+                         move  fd-mae           to  ws-mae-rel(ws-ind)
+                         move  fd-pai           to  ws-pai-rel(ws-ind)
+                         move  fd-telefone      to  ws-tel-rel(ws-ind)
+
+      *>                metodo 1 para calcular a media
+                         perform calcula-media-aluno
+                         move ws-media-calc     to  ws-media-rel(ws-ind)
+                    else
+                         if   ws-fs-arqAlunos <> '10' then
+      *>                     mensagem de erro
+                              move 08                            to  ws-msn-erro-ofsset
+                              move ws-fs-arqAlunos               to  ws-msn-erro-cod
+                              move 'Erro ao Ler arq. arqAlunos'  to  ws-msn-erro-text
+                              perform finaliza-anormal
+                         end-if
+                         move 'Fim de Aquivo'   to  ws-msn
+                    end-if
 
-                   end-if
+                end-perform
 
-      *>           metodo 1 para calcular a media
-                   move 0                           to  ws-qtd-notas
-                   move zero                        to  ws-soma-nota
+      *>        verifica se existe próxima página, sem consumir o registro
+                if   ws-fs-arqAlunos <> '10' then
+                     perform with test after
+                         until ws-fs-arqAlunos <> '00'
+                            or not fd-situacao-inativo
 
-                   perform varying ws-ind2 from 1 by 1 until ws-ind2 > 4
+                         read arqAlunos next
 
-                       if   ws-nota(ws-ind2)  is numeric then
-                            compute ws-soma-nota = ws-soma-nota + ws-nota(4)
-                            add 1                   to ws-qtd-notas
-                       end-if
+                     end-perform
+                     if   ws-fs-arqAlunos = '00' then
+                          move 'S'              to  ws-ha-prox-pagina
+                          move fd-cod           to  ws-prox-pag-inicio
+                     else
+                          if   ws-fs-arqAlunos <> '10' then
+      *>                      mensagem de erro
+                               move 17                            to  ws-msn-erro-ofsset
+                               move ws-fs-arqAlunos               to  ws-msn-erro-cod
+                               move 'Erro ao Ler arq. arqAlunos'  to  ws-msn-erro-text
+                               perform finaliza-anormal
+                          end-if
+                     end-if
+                end-if
+           end-if
+           .
+       exibir-pagina-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  calcula a media do aluno atualmente lido em fd-alunos
+      *>------------------------------------------------------------------------
+       calcula-media-aluno section.
+
+      *>   media ponderada pelo peso de cada avaliação; quando o peso não
+      *>   foi informado (peso zero), a avaliação entra com peso 1, o que
+      *>   reproduz a média aritmética simples de antes
+           move 0                                   to  ws-qtd-notas
+           move zero                                to  ws-soma-nota
+           move zero                                to  ws-soma-peso
+
+           perform varying ws-ind2 from 1 by 1 until ws-ind2 > 8
+
+               if   fd-nota(ws-ind2)  is numeric then
+                    if   fd-peso(ws-ind2) > 0 then
+                         move fd-peso(ws-ind2)       to  ws-peso-aux
+                    else
+                         move 1                      to  ws-peso-aux
+                    end-if
 
-                   end-perform
+                    compute ws-soma-nota = ws-soma-nota
+                                          + (fd-nota(ws-ind2) * ws-peso-aux)
+                    add ws-peso-aux                  to  ws-soma-peso
+                    add 1                             to  ws-qtd-notas
+               end-if
 
-                   if   ws-qtd-notas <> 0 then
-                        compute ws-media-rel(ws-ind) = ws-soma-nota/ws-qtd-notas
-                   else
-                        move zero                   to  ws-media-rel(ws-ind)
-                   end-if
-               end-perform
+           end-perform
 
-               display tela-consulta-cad
-               accept tela-consulta-cad
+           if   ws-qtd-notas <> 0 then
+                compute ws-media-calc = ws-soma-nota/ws-soma-peso
+           else
+                move zero                            to  ws-media-calc
+           end-if
+           .
+       calcula-media-aluno-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  imprimir turma - gera relatorio sequencial para impressao
+      *>------------------------------------------------------------------------
+       imprimir-roster section.
 
-               perform varying ws-ind from 1 by 1 until ws-ind > 15
-      *>           caso igual 'X' desviar para deletar
-                   if   ws-sel-rel(ws-ind) = 'X' then
-                        move ws-cod-rel(ws-ind)     to  ws-cod
-                        perform deletar-cadastro
-                        initialize ws-aluno-rel-grup-total
-                        perform consultar-cadastro
-                   end-if
-      *>           caso igual 'X' desviar para alterar
-                   if   ws-sel-rel(ws-ind) = 'A' then
-                        move ws-cod-rel(ws-ind)     to  ws-cod
-                        perform cadastrar-aluno
-                        initialize ws-aluno-rel-grup-total
-                   end-if
+           open output arqRelatorioTurma
 
-      *> -------------
-               end-perform
-           end-perform
+      *>   tratamento de erro
+           if   ws-fs-arqRelatorioTurma <> '00' then
+      *>        mensagem de erro
+                move 13                                    to  ws-msn-erro-ofsset
+                move ws-fs-arqRelatorioTurma                to  ws-msn-erro-cod
+                move 'Erro ao Abrir arq. arqRelatorioTurma'  to  ws-msn-erro-text
+                perform finaliza-anormal
+           end-if
+
+           move ws-cabecalho-relatorio               to  fd-linha-relatorio
+           write fd-linha-relatorio
+
+           move 1                                    to  fd-cod
+
+           start arqAlunos key is greater than or equal to fd-cod
+
+           if   ws-fs-arqAlunos = '00' then
+                perform until ws-fs-arqAlunos = '10'
+
+                    read arqAlunos next
+
+                    if   ws-fs-arqAlunos = '00'
+                    and  fd-situacao-inativo then
+                         continue
+                    else
+                    if   ws-fs-arqAlunos = '00' then
+                         perform calcula-media-aluno
+
+                         move  fd-cod                to  fd-cod-rel-imp
+                         move  fd-aluno               to  fd-aluno-rel-imp
+                         move  fd-endereco            to  fd-endereco-rel-imp
+                         move  fd-mae                 to  fd-mae-rel-imp
+                         move  fd-pai                 to  fd-pai-rel-imp
+                         move  fd-telefone            to  fd-telefone-rel-imp
+                         move  ws-media-calc          to  fd-media-rel-imp
+
+                         write fd-linha-relatorio
+                    else
+                         if   ws-fs-arqAlunos <> '10' then
+      *>                      mensagem de erro
+                              move 14                             to  ws-msn-erro-ofsset
+                              move ws-fs-arqAlunos                to  ws-msn-erro-cod
+                              move 'Erro ao Ler arq. arqAlunos'   to  ws-msn-erro-text
+                              perform finaliza-anormal
+                         end-if
+                    end-if
+                    end-if
+
+                end-perform
+           end-if
+
+           close arqRelatorioTurma
+
+      *>   tratamento de erro
+           if   ws-fs-arqRelatorioTurma <> '00' then
+      *>        mensagem de erro
+                move 15                                     to  ws-msn-erro-ofsset
+                move ws-fs-arqRelatorioTurma                to  ws-msn-erro-cod
+                move 'Erro ao Fechar arq. arqRelatorioTurma'  to  ws-msn-erro-text
+                perform finaliza-anormal
+           end-if
            .
-       consultar-cadastro-exit.
+       imprimir-roster-exit.
            exit.
       *>------------------------------------------------------------------------
       *>  buscar próximo código aluno
@@ -592,7 +997,7 @@
       *>  buscar próximo índice nota
       *>------------------------------------------------------------------------
        buscar-prox-ind-nota section.
-           perform varying ws-ind1 from 1 by 1 until ws-ind1 > 4
+           perform varying ws-ind1 from 1 by 1 until ws-ind1 > 8
                               or fd-nota(ws-ind1) is not numeric
                continue
            end-perform
@@ -606,14 +1011,28 @@
 
            move ws-cod                             to    fd-cod
 
-      *>   deletar arquivo
-           delete arqAlunos
+      *>   ler o registro para poder inativá-lo
+           read arqAlunos
 
       *>   tratamento de erro
            if   ws-fs-arqAlunos  <> '00' then
                 if   ws-fs-arqAlunos = '23' then
                      display 'Cod. Aluno Inexistente!'
                 else
+      *>             mensagem de erro
+                     move 11                                to  ws-msn-erro-ofsset
+                     move ws-fs-arqAlunos                   to  ws-msn-erro-cod
+                     move 'Erro ao Ler arq. arqAlunos'      to  ws-msn-erro-text
+                     perform finaliza-anormal
+                end-if
+           else
+      *>        marca o aluno como inativo, sem remover o registro
+                set fd-situacao-inativo                to  true
+
+                rewrite fd-alunos
+
+      *>        tratamento de erro
+                if   ws-fs-arqAlunos  <> '00' then
       *>             mensagem de erro
                      move 11                                to  ws-msn-erro-ofsset
                      move ws-fs-arqAlunos                   to  ws-msn-erro-cod
@@ -625,13 +1044,102 @@
        deletar-cadastro-exit.
            exit.
       *>------------------------------------------------------------------------
+      *>  gerar lançamento financeiro da mensalidade do aluno matriculado
+      *>------------------------------------------------------------------------
+       gerar-lancamento-financeiro section.
+
+      *>   vencimento no dia 10 do mês seguinte à matrícula
+           move function current-date(1:4)          to  ws-venc-ano
+           move function current-date(5:2)          to  ws-venc-mes
+
+           add 1                                    to  ws-venc-mes
+           if   ws-venc-mes > 12 then
+                move 1                              to  ws-venc-mes
+                add 1                               to  ws-venc-ano
+           end-if
+
+           move ws-cod                              to  fd-fin-cod-aluno
+           move ws-valor-mensalidade-padrao         to  fd-fin-valor-mensalidade
+
+           string ws-venc-ano                       delimited by size
+                  '-'                                delimited by size
+                  ws-venc-mes                        delimited by size
+                  '-10'                              delimited by size
+             into fd-fin-vencimento
+
+           set fd-fin-em-aberto                     to  true
+
+           write fd-financeiro
+
+      *>   tratamento de erro
+           if   ws-fs-arqFinanceiro  <> '00' then
+      *>        mensagem de erro
+                move 17                                    to  ws-msn-erro-ofsset
+                move ws-fs-arqFinanceiro                   to  ws-msn-erro-cod
+                move 'Erro ao gravar arq. arqFinanceiro'   to  ws-msn-erro-text
+                perform finaliza-anormal
+           end-if
+           .
+       gerar-lancamento-financeiro-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  registrar no log a alteração de um campo do cadastro do aluno
+      *>------------------------------------------------------------------------
+       registrar-log-alteracao section.
+
+           move function current-date            to  ws-data-hora-log
+
+           move ws-cod                            to  fd-log-cod-aluno
+           move ws-log-campo                      to  fd-log-campo
+           move ws-log-valor-antigo               to  fd-log-valor-antigo
+           move ws-log-valor-novo                 to  fd-log-valor-novo
+           move ws-data-hora-log                  to  fd-log-data-hora
+
+           write fd-log-alteracao
+
+      *>   tratamento de erro
+           if   ws-fs-arqLogAlteracoes  <> '00' then
+      *>        mensagem de erro
+                move 16                                    to  ws-msn-erro-ofsset
+                move ws-fs-arqLogAlteracoes                to  ws-msn-erro-cod
+                move 'Erro ao gravar arq. arqLogAlteracoes' to  ws-msn-erro-text
+                perform finaliza-anormal
+           end-if
+           .
+       registrar-log-alteracao-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  valida se o telefone contem apenas digitos e separadores comuns
+      *>------------------------------------------------------------------------
+       validar-telefone section.
+
+           set ws-campo-e-valido to true
+
+           perform varying ws-ind-valida from 1 by 1 until ws-ind-valida > 15
+               evaluate ws-telefone(ws-ind-valida:1)
+                   when space
+                   when '-'
+                   when '('
+                   when ')'
+                   when '0' thru '9'
+                       continue
+                   when other
+                       set ws-campo-e-invalido to true
+               end-evaluate
+           end-perform
+           .
+       validar-telefone-exit.
+           exit.
+      *>------------------------------------------------------------------------
       *>  finalização anormal - erro
       *>------------------------------------------------------------------------
        finaliza-anormal section.
 
            display erase
            display ws-msn-erro.
-           stop run
+      *>   goback devolve o controle a quem chamou este programa (o menu),
+      *>   em vez de encerrar todo o run unit como stop run faria
+           goback
            .
        finaliza-anormal-exit.
            exit.
@@ -652,7 +1160,33 @@
                 perform finaliza-anormal
            end-if
 
-           stop run
+      *>   fechar arquivo de log
+           close arqLogAlteracoes
+
+      *>   tratamento de erro
+           if   ws-fs-arqLogAlteracoes  <> '00' then
+      *>        mensagem de erro
+                move 12                                    to  ws-msn-erro-ofsset
+                move ws-fs-arqLogAlteracoes                to  ws-msn-erro-cod
+                move 'Erro ao fechar arq. arqLogAlteracoes' to  ws-msn-erro-text
+                perform finaliza-anormal
+           end-if
+
+      *>   fechar arquivo financeiro
+           close arqFinanceiro
+
+      *>   tratamento de erro
+           if   ws-fs-arqFinanceiro  <> '00' then
+      *>        mensagem de erro
+                move 12                                  to  ws-msn-erro-ofsset
+                move ws-fs-arqFinanceiro                 to  ws-msn-erro-cod
+                move 'Erro ao fechar arq. arqFinanceiro' to  ws-msn-erro-text
+                perform finaliza-anormal
+           end-if
+
+      *>   goback devolve o controle a quem chamou este programa (o menu),
+      *>   em vez de encerrar todo o run unit como stop run faria
+           goback
            .
        finaliza-exit.
            exit.
