@@ -1,681 +1,1225 @@
-      $set sourceformat"free"
-      *> divisão de identificação do programa
-       identification division.
-       program-id. "lista17exercicio1".
-       author. "Camila da Rosa Hostin".
-       installation. "PC".
-       date-written. 28/07/2020.
-       date-compiled. 28/07/2020.
-
-      *> divisão para configuração do ambiente
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-
-      *>-----declaração dos recursos externos
-       input-output section.
-       file-control.
-
-           select arqCadastroAlunos assign to "arqCadastroAlunos.dat"
-           organization is indexed
-           access mode is dynamic
-           lock mode is automatic
-           record key is fd-cod-aluno
-           file status is ws-fs-arqCadastroAlunos.
-
-       i-o-control.
-
-      *> declaração de variáveis
-       data division.
-
-      *>----variaveis de arquivos
-       file section.
-
-       fd arqCadastroAlunos.
-
-       01 fd-alunos.
-           05 fd-cod-aluno                         pic  9(03).
-           05 fd-aluno                             pic  x(25).
-           05 fd-endereco                          pic  x(35).
-           05 fd-mae                               pic  x(25).
-           05 fd-pai                               pic  x(25).
-           05 fd-telefone                          pic  x(15).
-           05 fd-nota-g.
-               10 fd-notas occurs 4.
-                   15 fd-nota                      pic  9(02)v99.
-
-      *>----variaveis de trabalho
-       working-storage section.
-
-       77 ws-fs-arqCadastroAlunos                  pic  x(02).
-
-       01 ws-bynary-staus redefines
-            ws-fs-arqCadastroAlunos                pic  9(04).
-
-      *>  variáveis do cadastro do aluno
-       01 ws-alunos.
-           05 ws-cod-aluno                         pic  9(03).
-           05 ws-nome-aluno                        pic  x(25).
-           05 ws-endereco-aluno                    pic  x(35).
-           05 ws-nome-mae                          pic  x(25).
-           05 ws-nome-pai                          pic  x(25).
-           05 ws-tel-pais                          pic  x(15).
-      *>  variáveis nota
-           05 ws-nota-g.
-               10 ws-notas occurs 4.
-                   15 ws-nota                      pic  9(02)v99.
-
-       01 ws-uso-geral.
-           05 ws-menu                              pic  x(01) value 'S'.
-           05 ws-opcao                             pic  x(01).
-           05 ws-ind-nota                          pic  9(01).
-
-      *>  variáveis de mensagem de erro
-       01 ws-msn-erro.
-           05 ws-msn-erro-offset                   pic  9(04).
-           05 filler                               pic  x(01) value "-".
-           05 ws-msn-erro-cod                      pic  x(02).
-           05 filler                               pic  x(01) value space.
-           05 ws-msn-erro-text                     pic  x(42).
-
-      *>----variaveis para comunicação entre programas
-       linkage section.
-
-      *>----declaração de tela
-       screen section.
-
-      *>declaração do corpo do programa
-       procedure division.
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      *>------------------------------------------------------------------------
-      *>  procedimentos de inicialização
-      *>------------------------------------------------------------------------
-       inicializa section.
-
-       *>  open i-o abre o arquivo para leitura e escrita
-           open i-o arqCadastroAlunos
-      *>       tratamento de erro
-               if ws-fs-arqCadastroAlunos  <> '00'
-               and ws-fs-arqCadastroAlunos <> '05' then
-      *>           mensagem de erro
-                   move 1 to ws-msn-erro-offset
-                   move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-                   move 'Erro ao abrir arq.arqCadastroAlunos' to ws-msn-erro-text
-      *>           finalizar programa por erro
-                   perform finaliza-anormal
-               end-if
-           .
-       inicializa-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  processamento principal
-      *>------------------------------------------------------------------------
-       processamento section.
-
-      *>   rodar programa até que a condição de saída seja não
-           perform until ws-menu <> 'S'
-
-      *>       limpar tela
-               display erase
-
-      *>       menu de consulta
-               display 'Digite:'
-               display 'A - Cadastro de Alunos'
-               display 'B - Cadastro de Notas'
-               display 'C - Consulta Cadastro'
-               display 'E - Deletar Cadastro'
-               display 'F - Alterar Cadastro'
-               accept ws-opcao
-               move function upper-case (ws-opcao) to ws-opcao
-
-      *>       evaluate p/ mandar o programa p/ as sections
-               evaluate ws-opcao
-                   when = 'A'
-                       perform cadastro-aluno
-                   when = 'B'
-                       perform cadastro-notas
-                   when = 'C'
-                       perform consulta-cadastro
-                   when = 'D'
-                       perform deletar-aluno
-                   when = 'E'
-                       perform alterar-aluno
-                   when other
-                       display 'Opcao Invalida'
-               end-evaluate
-
-      *>       condição de saída
-               display 'Quer continuar? S-im/N-ao'
-               accept ws-menu
-               move function upper-case(ws-menu) to ws-menu
-
-           end-perform
-
-           .
-       processamento-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  cadastro de aluno
-      *>------------------------------------------------------------------------
-       cadastro-aluno section.
-
-      *>   rodar programa até que a condição de saída seja não
-           perform until ws-menu <> 'S'
-
-      *>       limpar tela
-               display erase
-
-               display '---------- Cadastro de Alunos ----------'
-
-      *>       cadastro do nome do aluno
-               display 'Informe o Codigo do Aluno: '
-               accept ws-cod-aluno
-               display 'Informe o Nome do Aluno: '
-               accept ws-nome-aluno
-
-      *>       cadastro endereço
-               display 'Informe o Endereco: '
-               accept ws-endereco-aluno
-
-      *>       cadastro informações dos pais
-               display 'Informe o Nome do Pai: '
-               accept ws-nome-pai
-               display 'Informe o Nome da Mae: '
-               accept ws-nome-mae
-               display 'Telefone dos Pais: '
-               accept ws-tel-pais
-
-      *> -------------  salvar dados no arquivo
-
-      *>       escreve os dados no arquivo
-               write fd-alunos from ws-alunos
-
-      *>       tratamento de erro
-               if ws-fs-arqCadastroAlunos <> '00' then
-      *>           mensagem de erro
-                   move 2 to ws-msn-erro-offset
-                   move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-                   move 'Erro ao Gravar arq.arqCadastroAlunos' to ws-msn-erro-text
-      *>           fechar arquivo quando dá erro
-                   perform finaliza-anormal
-               end-if
-
-      *> -------------
-
-      *>       condição de saída
-               display 'Continuar Cadastrando? S-im/N-ao'
-               accept ws-menu
-               move function upper-case(ws-menu) to ws-menu
-
-           end-perform
-
-           .
-       cadastro-aluno-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  cadastro de notas
-      *>------------------------------------------------------------------------
-       cadastro-notas section.
-
-      *>   rodar programa até que a condição de saída seja não
-           perform until ws-menu <> 'S'
-
-      *>       limpar tela
-               display erase
-
-               display '---------- Cadastro de Notas ----------'
-               display 'Informe o Codigo do Aluno: '
-               accept ws-cod-aluno
-
-               if ws-cod-aluno = space then
-                   display 'Aluno nao Cadastrado'
-               end-if
-
-      *>   cadastro das notas
-               display 'Informe a nota 1: '
-               accept ws-nota(1)
-               display 'Informe a nota 2: '
-               accept ws-nota(2)
-               display 'Informe a nota 3: '
-               accept ws-nota(3)
-               display 'Informe a nota 4: '
-               accept ws-nota(4)
-
-      *> -------------  salvar dados no arquivo
-
-      *>       preenche o fd-cod-aluno
-               move ws-cod-aluno to fd-cod-aluno
-
-      *>       ler arquivo
-               read arqCadastroAlunos
-
-      *>       tratamento de erro
-               if ws-fs-arqCadastroAlunos <> '00' then
-                   if ws-fs-arqCadastroAlunos = '23' then
-      *>               mensagem de erro
-                       display 'Código Inválido'
-                   else
-      *>               mensagem de erro
-                       move 3 to ws-msn-erro-offset
-                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-                       move 'Erro ao Ler arq.arqCadastroAlunos' to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-               else
-      *>           move dados da variável ws para fd
-                   move ws-nota-g to fd-nota-g
-      *>           sobreescrever o arquivo
-                   rewrite fd-alunos
-      *>           tratamento de erro
-                   if ws-fs-arqCadastroAlunos <> '00' then
-      *>               mensagem de erro
-                       move 4 to ws-msn-erro-offset
-                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-                       move 'Erro ao Gravar arq.arqCadastroAlunos' to ws-msn-erro-text
-      *>               fechar arquivo quando dá erro
-                       perform finaliza-anormal
-                   end-if
-               end-if
-
-      *> -------------
-
-      *>       condição de saída
-               display 'Continuar Cadastrando? S-im/N-ao'
-               accept ws-menu
-               move function upper-case(ws-menu) to ws-menu
-
-           end-perform
-           .
-       cadastro-notas-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  consultar cadastro
-      *>------------------------------------------------------------------------
-       consulta-cadastro section.
-
-           display '---------- Opcoes de Cadastro ----------'
-           display '1-Consulta Indexada'
-           display '2- Consulta Sequencial'
-           accept ws-opcao
-
-           evaluate ws-opcao
-               when = '1'
-                   perform consulta-cadastro-indexada
-               when = '2'
-                   perform consulta-cadastro-seq-next
-               when other
-                   display 'Opcao Invalida'
-           end-evaluate
-           .
-       consulta-cadastro-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  consultar cadastro - indexada
-      *>------------------------------------------------------------------------
-       consulta-cadastro-indexada section.
-
-      *>   rodar programa até que a condição de saída seja não
-           perform until ws-menu <> 'S'
-
-      *>       limpar tela
-               display erase
-
-               display '---------- Consultar Cadastro ----------'
-               display 'Informe o Codigo do Aluno: '
-               accept ws-cod-aluno
-
-      *> -------------  ler dados no arquivo - indexada
-
-      *>       movendo conteúdos das variáveis ws para fd
-               move ws-cod-aluno to fd-cod-aluno
-
-      *>       ler arquivo
-               read arqCadastroAlunos
-
-      *>       tratamento de erro
-               if ws-fs-arqCadastroAlunos <> '00' then
-                   if ws-fs-arqCadastroAlunos = '23' then
-      *>               mensagem de erro
-                       display 'Codigo Invalido!'
-                   else
-      *>               mensagem de erro
-                       move 5 to ws-msn-erro-offset
-                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-                       move 'Erro ao Ler arq. arqCadastroAlunos' to ws-msn-erro-text
-      *>               fechar arquivo quando dá erro
-                       perform finaliza-anormal
-                   end-if
-               else
-      *>           movendo conteúdos das variáveis fd para ws
-                   move fd-alunos to ws-alunos
-      *>           apresentação dos dados do aluno
-                   display 'Codigo do Aluno: ' ws-cod-aluno
-                   display 'Nome do Aluno: ' ws-nome-aluno
-                   display 'Endereço: ' ws-endereco-aluno
-                   display 'Nome do Pai: ' ws-nome-pai
-                   display 'Nome da Mae: ' ws-nome-mae
-                   display 'Telefone dos Pais: ' ws-tel-pais
-                   display 'Nota 1: ' ws-nota(1)
-                   display 'Nota 2: ' ws-nota(2)
-                   display 'Nota 3: ' ws-nota(3)
-                   display 'Nota 4: ' ws-nota(4)
-
-               end-if
-
-      *> -------------
-
-      *>       condição de saída
-               display 'Deseja Continuar Consultando? S-im/N-ao'
-               accept ws-menu
-               move function upper-case(ws-menu) to ws-menu
-
-           end-perform
-
-          .
-       consulta-cadastro-indexada-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  consultar cadastro - de forma sequencial - next
-      *>------------------------------------------------------------------------
-       consulta-cadastro-seq-next section.
-
-      *>   para saber o ponto de início
-           perform consulta-cadastro-indexada
-
-      *>   rodar programa até que a condição de saída seja não
-           perform until ws-menu <> 'S'
-
-      *> -------------  ler dados no arquivo de forma sequencial - next
-
-      *>       ler arquivo de forma sequencial - next
-               read arqCadastroAlunos next
-
-      *>       tratamento de erro
-               if ws-fs-arqCadastroAlunos <> '00' then
-                   if ws-fs-arqCadastroAlunos = '10' then
-                   perform consulta-cadastro-seq-prev
-                   else
-      *>               mensagem de erro
-                       move 6 to ws-msn-erro-offset
-                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-                       move 'Erro ao Ler arq. arqCadastroAlunos' to ws-msn-erro-text
-      *>               fechar arquivo quando dá erro
-                       perform finaliza-anormal
-                   end-if
-               else
-      *>           movendo conteúdos das variáveis fd para ws
-                   move fd-alunos to ws-alunos
-      *>           apresentação dos dados do aluno
-                   display 'Codigo do Aluno: ' ws-cod-aluno
-                   display 'Nome do Aluno: ' ws-nome-aluno
-                   display 'Endereço: ' ws-endereco-aluno
-                   display 'Nome do Pai: ' ws-nome-pai
-                   display 'Nome da Mae: ' ws-nome-mae
-                   display 'Telefone dos Pais: ' ws-tel-pais
-                   display 'Nota 1: ' ws-nota(1)
-                   display 'Nota 2: ' ws-nota(2)
-                   display 'Nota 3: ' ws-nota(3)
-                   display 'Nota 4: ' ws-nota(4)
-
-               end-if
-
-      *> -------------
-
-      *>       condição de saída
-               display 'Deseja Continuar Consultando? S-im/N-ao'
-               accept ws-menu
-               move function upper-case(ws-menu) to ws-menu
-
-           end-perform
-
-
-           .
-       consulta-cadastro-seq-next-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  consultar cadastro - previous
-      *>------------------------------------------------------------------------
-       consulta-cadastro-seq-prev section.
-
-      *>   para saber o ponto de início
-           perform consulta-cadastro-indexada
-
-      *>   rodar programa até que a condição de saída seja não
-           perform until ws-menu <> 'S'
-
-      *> -------------  ler dados no arquivo de forma sequencial - previous
-
-      *>       ler arquivo de forma sequencial
-               read arqCadastroAlunos previous
-
-      *>       tratamento de erro
-               if ws-fs-arqCadastroAlunos <> '00' then
-                   if ws-fs-arqCadastroAlunos = '10' then
-                       perform consulta-cadastro-seq-next
-                   else
-      *>               mensagem de erro
-                       move 7 to ws-msn-erro-offset
-                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-                       move 'Erro ao Ler arq. arqCadastroAlunos' to ws-msn-erro-text
-      *>               fechar arquivo quando dá erro
-                       perform finaliza-anormal
-                   end-if
-               else
-      *>           movendo conteúdos das variáveis fd para ws
-                   move fd-alunos to ws-alunos
-      *>           apresentação dos dados do aluno
-                   display 'Codigo do Aluno: ' ws-cod-aluno
-                   display 'Nome do Aluno: ' ws-nome-aluno
-                   display 'Endereço: ' ws-endereco-aluno
-                   display 'Nome do Pai: ' ws-nome-pai
-                   display 'Nome da Mae: ' ws-nome-mae
-                   display 'Telefone dos Pais: ' ws-tel-pais
-                   display 'Nota 1: ' ws-nota(1)
-                   display 'Nota 2: ' ws-nota(2)
-                   display 'Nota 3: ' ws-nota(3)
-                   display 'Nota 4: ' ws-nota(4)
-               end-if
-
-      *> -------------
-
-      *>       condição de saída
-               display 'Deseja Continuar Consultando? S-im/N-ao'
-               accept ws-menu
-               move function upper-case(ws-menu) to ws-menu
-
-           end-perform
-           .
-       consulta-cadastro-seq-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  alterar cadastro
-      *>------------------------------------------------------------------------
-       alterar-aluno section.
-
-
-      *>   rodar programa até que a condição de saída seja não
-           perform until ws-menu <> 'S'
-
-      *>       limpar tela
-               display erase
-
-      *>       informar o código do aluno
-               display 'Informe o Codigo do Aluno a Ser Alterado: '
-               accept ws-cod-aluno
-
-      *>       movendo informação da variável ws para fd
-               move ws-cod-aluno to fd-cod-aluno
-
-               read arqCadastroAlunos
-
-      *>       tratamento de erro
-               if ws-fs-arqCadastroAlunos <> '00' then
-                   if ws-fs-arqCadastroAlunos = '23' then
-                       display 'Codigo do Aluno Inexistente'
-                   else
-      *>               mensagem de erro
-                       move 8 to ws-msn-erro-offset
-                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-                       move 'Erro ao ler arq. arqCadastroAlunos' to ws-msn-erro-text
-      *>               fechar arquivo quando dá erro
-                       perform finaliza-anormal
-                   end-if
-               else
-
-      *>           movendo informação da variável fd para ws
-                   move fd-alunos to ws-alunos
-
-      *>           menu alteração cadastro
-                   display '---Alterar Cadastro---'
-                   display '1 - aluno'
-                   display '2 - endereco'
-                   display '3 - nome pai'
-                   display '4 - nome mae'
-                   display '5 - telefone'
-                   display '6 - notas'
-                   accept ws-opcao
-
-                   evaluate ws-opcao
-                       when = '1'
-                           display 'Nome do Aluno: '
-                           accept ws-nome-aluno
-                       when = '2'
-                           display 'Endereço: '
-                           accept ws-endereco-aluno
-                       when = '3'
-                           display 'Nome do Pai: '
-                           accept ws-nome-pai
-                       when = '4'
-                           display 'Nome da Mae: '
-                           accept ws-nome-mae
-                       when = '5'
-                           display 'Telefone dos Pais: '
-                           accept ws-tel-pais
-                       when = '6'
-                           display 'Qual Nota? (1 - 2 - 3 -4) '
-                           accept ws-ind-nota
-                           display 'Nota: '
-                           accept ws-nota(ws-ind-nota)
-                       when other
-                           display 'Opcao Inválida'
-                   end-evaluate
-
-                   move ws-alunos to fd-alunos
-
-      *>           sobreescrever o arquivo
-                   rewrite fd-alunos
-      *>           tratamento de erro
-                   if ws-fs-arqCadastroAlunos <> '00' then
-      *>               mensagem de erro
-                       move 9 to ws-msn-erro-offset
-                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-                       move 'Erro ao gravar arq.arqCadastroAlunos' to ws-msn-erro-text
-      *>               fechar arquivo quando dá erro
-                       perform finaliza-anormal
-                   end-if
-
-               end-if
-
-      *> -------------
-
-      *>       condição de saída
-               display 'Deseja Alterar Mais Algum Cadastro? S-im/N-ao'
-               accept ws-menu
-               move function upper-case(ws-menu) to ws-menu
-
-           end-perform
-
-           .
-       alterar-aluno-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  deletar cadastro
-      *>------------------------------------------------------------------------
-       deletar-aluno section.
-
-           display erase
-
-           perform consulta-cadastro-indexada
-
-      *>   rodar programa até que a condição de saída seja não
-           perform until ws-menu <> 'S'
-
-               display 'Informe o Codigo do Aluno a Ser Excluído: '
-               accept ws-cod-aluno
-
-      *> -------------  deletar dados no arquivo
-
-      *>       movendo informação da variável ws para fd
-               move ws-cod-aluno to fd-cod-aluno
-
-      *>       deletar arquivo
-               delete arqCadastroAlunos
-
-      *>       tratamento de erro
-               if ws-fs-arqCadastroAlunos <> '00' then
-                   if ws-fs-arqCadastroAlunos = '23' then
-                       display 'Aluno Informado Invalido'
-                   else
-      *>               mensagem de erro
-                       move 10 to ws-msn-erro-offset
-                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-                       move 'Erro ao apagar arq.arqCadastroAlunos' to ws-msn-erro-text
-      *>               fechar arquivo quando dá erro
-                       perform finaliza-anormal
-                   end-if
-               end-if
-
-      *> -------------
-
-      *>       condição de saída
-               display 'Deseja Deletar Mais Algum Cadastro? S-im/N-ao'
-               accept ws-menu
-               move function upper-case(ws-menu) to ws-menu
-
-           end-perform
-
-           .
-       deletar-aluno-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  finalização anormal - erro
-      *>------------------------------------------------------------------------
-       finaliza-anormal section.
-
-           display erase
-           display ws-msn-erro.
-
-           stop run
-           .
-
-       finaliza-anormal-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  finalização
-      *>------------------------------------------------------------------------
-       finaliza section.
-
-      *>   fechar arquivo
-           close arqCadastroAlunos
-
-      *>   tratamento de erro
-           if ws-fs-arqCadastroAlunos <> '00' then
-      *>       mensagem de erro
-               move 11 to ws-msn-erro-offset
-               move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
-               move 'Erro ao fechar arq.arqCadastroAlunos' to ws-msn-erro-text
-      *>       fechar arquivo quando dá erro
-               perform finaliza-anormal
-           end-if
-
-           stop run
-           .
-
-       finaliza-exit.
-           exit.
-
+      $set sourceformat"free"
+      *> divisão de identificação do programa
+       identification division.
+       program-id. "lista17exercicio1".
+       author. "Camila da Rosa Hostin".
+       installation. "PC".
+       date-written. 28/07/2020.
+       date-compiled. 28/07/2020.
+
+      *> divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqCadastroAlunos assign to "arqCadastroAlunos.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-cod-aluno
+           alternate record key is fd-aluno with duplicates
+           file status is ws-fs-arqCadastroAlunos.
+
+           select arqLogAlteracoes assign to "arqLogAlteracoes.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqLogAlteracoes.
+
+           select arqExtratoAlunos assign to "arqExtratoAlunos.csv"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqExtratoAlunos.
+
+       i-o-control.
+
+      *> declaração de variáveis
+       data division.
+
+      *>----variaveis de arquivos
+       file section.
+
+       fd arqCadastroAlunos.
+
+       01 fd-alunos.
+           05 fd-cod-aluno                         pic  9(03).
+           05 fd-aluno                             pic  x(25).
+           05 fd-endereco                          pic  x(35).
+           05 fd-mae                               pic  x(25).
+           05 fd-pai                               pic  x(25).
+           05 fd-telefone                          pic  x(15).
+           05 fd-nota-g.
+               10 fd-notas occurs 4.
+                   15 fd-nota                      pic  9(02)v99.
+           05 fd-media                             pic  9(02)v99.
+           05 fd-situacao                          pic  x(01).
+               88 fd-situacao-aprovado                    value "A".
+               88 fd-situacao-reprovado                   value "R".
+           05 fd-ativo                             pic  x(01).
+               88 fd-ativo-sim                            value "S".
+               88 fd-ativo-nao                            value "N".
+
+       fd arqLogAlteracoes.
+
+       01 fd-log-alteracao.
+           05 fd-log-cod-aluno                     pic  9(03).
+           05 filler                               pic  x(02) value space.
+           05 fd-log-campo                         pic  x(15).
+           05 filler                               pic  x(02) value space.
+           05 fd-log-valor-antigo                  pic  x(35).
+           05 filler                               pic  x(02) value space.
+           05 fd-log-valor-novo                    pic  x(35).
+           05 filler                               pic  x(02) value space.
+           05 fd-log-data-hora                     pic  x(21).
+
+       fd arqExtratoAlunos.
+
+       01 fd-linha-csv                             pic  x(200).
+
+      *>----variaveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arqCadastroAlunos                  pic  x(02).
+       77 ws-fs-arqLogAlteracoes                   pic  x(02).
+       77 ws-fs-arqExtratoAlunos                   pic  x(02).
+
+       01 ws-bynary-staus redefines
+            ws-fs-arqCadastroAlunos                pic  9(04).
+
+      *>  variáveis do cadastro do aluno
+       01 ws-alunos.
+           05 ws-cod-aluno                         pic  9(03).
+           05 ws-nome-aluno                        pic  x(25).
+           05 ws-endereco-aluno                    pic  x(35).
+           05 ws-nome-mae                          pic  x(25).
+           05 ws-nome-pai                          pic  x(25).
+           05 ws-tel-pais                          pic  x(15).
+      *>  variáveis nota
+           05 ws-nota-g.
+               10 ws-notas occurs 4.
+                   15 ws-nota                      pic  9(02)v99.
+           05 ws-media                             pic  9(02)v99.
+           05 ws-situacao                          pic  x(01).
+           05 ws-ativo                             pic  x(01).
+               88 ws-ativo-sim                            value "S".
+               88 ws-ativo-nao                            value "N".
+
+       01 ws-uso-geral.
+           05 ws-menu                              pic  x(01) value 'S'.
+           05 ws-opcao                             pic  x(01).
+           05 ws-ind-nota                          pic  9(01).
+           05 ws-ind-media                         pic  9(01).
+           05 ws-soma-notas                        pic  9(03)v99.
+           05 ws-media-aprovacao                   pic  9(02)v99 value 6,00.
+           05 ws-opcao-busca                       pic  x(01).
+      *>       ultimo codigo exibido na consulta sequencial, para retomar
+      *>       a navegacao no mesmo ponto apos uma alteracao ou exclusao
+           05 ws-cod-checkpoint                    pic  9(03) value zero.
+      *>       guarda o checkpoint enquanto uma busca indexada auxiliar
+      *>       (que também mexe em ws-cod-checkpoint) está em andamento
+           05 ws-checkpoint-salvo                  pic  9(03) value zero.
+
+      *>  variáveis de busca de aluno por nome
+       01 ws-busca-nome.
+           05 ws-nome-busca                        pic  x(25).
+           05 ws-len-busca                         pic  9(02).
+           05 ws-qtd-candidatos                    pic  9(02).
+
+      *>  validação de campos antes de gravar/regravar o cadastro
+       01 ws-validacao.
+           05 ws-campo-valido                      pic  x(01).
+               88 ws-campo-e-valido                       value 'S'.
+               88 ws-campo-e-invalido                     value 'N'.
+           05 ws-ind-valida                        pic  9(02).
+
+      *>  variáveis de log de alteração do cadastro
+       01 ws-log-alteracao.
+           05 ws-log-campo                         pic  x(15).
+           05 ws-log-valor-antigo                  pic  x(35).
+           05 ws-log-valor-novo                    pic  x(35).
+           05 ws-data-hora-log                     pic  x(21).
+      *>       edicao intermediaria para gravar uma nota no log com o ponto
+      *>       decimal, ao inves de perder a virgula num move para x(35)
+           05 ws-log-nota-edit                     pic zz9,99.
+
+      *>  variável de montagem da linha do extrato csv
+       77 ws-linha-csv                             pic  x(200).
+      *>   aspas usadas para proteger campos texto no csv que podem conter
+      *>   virgula (endereco, por exemplo), evitando que virem colunas extras
+       77 ws-aspas-csv                             pic  x(01) value '"'.
+
+      *>  variáveis de mensagem de erro
+       01 ws-msn-erro.
+           05 ws-msn-erro-offset                   pic  9(04).
+           05 filler                               pic  x(01) value "-".
+           05 ws-msn-erro-cod                      pic  x(02).
+           05 filler                               pic  x(01) value space.
+           05 ws-msn-erro-text                     pic  x(42).
+
+      *>----variaveis para comunicação entre programas
+       linkage section.
+
+      *>----declaração de tela
+       screen section.
+
+      *>declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+       *>  open i-o abre o arquivo para leitura e escrita
+           open i-o arqCadastroAlunos
+      *>       tratamento de erro
+               if ws-fs-arqCadastroAlunos  <> '00'
+               and ws-fs-arqCadastroAlunos <> '05' then
+      *>           mensagem de erro
+                   move 1 to ws-msn-erro-offset
+                   move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                   move 'Erro ao abrir arq.arqCadastroAlunos' to ws-msn-erro-text
+      *>           finalizar programa por erro
+                   perform finaliza-anormal
+               end-if
+
+      *>       open extend preserva o histórico de alterações entre execuções
+           open extend arqLogAlteracoes
+      *>       tratamento de erro
+               if ws-fs-arqLogAlteracoes  <> '00'
+               and ws-fs-arqLogAlteracoes <> '05' then
+      *>           mensagem de erro
+                   move 1 to ws-msn-erro-offset
+                   move ws-fs-arqLogAlteracoes to ws-msn-erro-cod
+                   move 'Erro ao abrir arq.arqLogAlteracoes' to ws-msn-erro-text
+      *>           finalizar programa por erro
+                   perform finaliza-anormal
+               end-if
+           .
+       inicializa-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+      *>   rodar programa até que a condição de saída seja não
+           perform until ws-menu <> 'S'
+
+      *>       limpar tela
+               display erase
+
+      *>       menu de consulta
+               display 'Digite:'
+               display 'A - Cadastro de Alunos'
+               display 'B - Cadastro de Notas'
+               display 'C - Consulta Cadastro'
+               display 'E - Deletar Cadastro'
+               display 'F - Alterar Cadastro'
+               display 'G - Extrair Cadastro para CSV'
+               accept ws-opcao
+               move function upper-case (ws-opcao) to ws-opcao
+
+      *>       evaluate p/ mandar o programa p/ as sections
+               evaluate ws-opcao
+                   when = 'A'
+                       perform cadastro-aluno
+                   when = 'B'
+                       perform cadastro-notas
+                   when = 'C'
+                       perform consulta-cadastro
+                   when = 'D'
+                       perform deletar-aluno
+                   when = 'E'
+                       perform alterar-aluno
+                   when = 'G'
+                       perform extrair-csv-alunos
+                   when other
+                       display 'Opcao Invalida'
+               end-evaluate
+
+      *>       condição de saída
+               display 'Quer continuar? S-im/N-ao'
+               accept ws-menu
+               move function upper-case(ws-menu) to ws-menu
+
+           end-perform
+
+           .
+       processamento-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  cadastro de aluno
+      *>------------------------------------------------------------------------
+       cadastro-aluno section.
+
+      *>   rodar programa até que a condição de saída seja não
+           perform until ws-menu <> 'S'
+
+      *>       limpar tela
+               display erase
+
+               display '---------- Cadastro de Alunos ----------'
+
+      *>       cadastro do nome do aluno
+               display 'Informe o Codigo do Aluno: '
+               accept ws-cod-aluno
+               display 'Informe o Nome do Aluno: '
+               accept ws-nome-aluno
+
+      *>       cadastro endereço
+               display 'Informe o Endereco: '
+               accept ws-endereco-aluno
+
+      *>       cadastro informações dos pais
+               display 'Informe o Nome do Pai: '
+               accept ws-nome-pai
+               display 'Informe o Nome da Mae: '
+               accept ws-nome-mae
+               display 'Telefone dos Pais: '
+               accept ws-tel-pais
+
+      *> -------------  salvar dados no arquivo
+
+      *>       consistencia dos campos obrigatórios
+               perform validar-telefone
+
+               if ws-nome-aluno = spaces
+               or ws-tel-pais = spaces
+               or ws-endereco-aluno = spaces then
+                   display 'Nome, Endereco e Telefone dos Pais sao Obrigatorios'
+               else
+               if ws-campo-e-invalido then
+                   display 'Telefone Invalido - Use Apenas Numeros e Separadores - ( )'
+               else
+      *>             verifica se o código já está cadastrado
+                   move ws-cod-aluno to fd-cod-aluno
+                   read arqCadastroAlunos
+
+                   if ws-fs-arqCadastroAlunos = '00' then
+                       display 'Codigo ja Cadastrado'
+                   else
+                       if ws-fs-arqCadastroAlunos <> '23' then
+      *>                     mensagem de erro
+                           move 2 to ws-msn-erro-offset
+                           move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                           move 'Erro ao Ler arq.arqCadastroAlunos' to ws-msn-erro-text
+                           perform finaliza-anormal
+                       else
+      *>                     todo aluno novo entra como ativo
+                           set ws-ativo-sim to true
+
+      *>                     escreve os dados no arquivo
+                           write fd-alunos from ws-alunos
+
+      *>                     tratamento de erro
+                           if ws-fs-arqCadastroAlunos <> '00' then
+      *>                         mensagem de erro
+                               move 2 to ws-msn-erro-offset
+                               move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                               move 'Erro ao Gravar arq.arqCadastroAlunos' to ws-msn-erro-text
+      *>                         fechar arquivo quando dá erro
+                               perform finaliza-anormal
+                           end-if
+                       end-if
+                   end-if
+               end-if
+               end-if
+
+      *> -------------
+
+      *>       condição de saída
+               display 'Continuar Cadastrando? S-im/N-ao'
+               accept ws-menu
+               move function upper-case(ws-menu) to ws-menu
+
+           end-perform
+
+           .
+       cadastro-aluno-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  cadastro de notas
+      *>------------------------------------------------------------------------
+       cadastro-notas section.
+
+      *>   rodar programa até que a condição de saída seja não
+           perform until ws-menu <> 'S'
+
+      *>       limpar tela
+               display erase
+
+               display '---------- Cadastro de Notas ----------'
+               perform informar-cod-aluno
+
+               if ws-cod-aluno = space then
+                   display 'Aluno nao Cadastrado'
+               end-if
+
+      *>   cadastro das notas
+               display 'Informe a nota 1: '
+               accept ws-nota(1)
+               display 'Informe a nota 2: '
+               accept ws-nota(2)
+               display 'Informe a nota 3: '
+               accept ws-nota(3)
+               display 'Informe a nota 4: '
+               accept ws-nota(4)
+
+      *> -------------  salvar dados no arquivo
+
+      *>       preenche o fd-cod-aluno
+               move ws-cod-aluno to fd-cod-aluno
+
+      *>       ler arquivo
+               read arqCadastroAlunos
+
+      *>       tratamento de erro
+               if ws-fs-arqCadastroAlunos <> '00' then
+                   if ws-fs-arqCadastroAlunos = '23' then
+      *>               mensagem de erro
+                       display 'Código Inválido'
+                   else
+      *>               mensagem de erro
+                       move 3 to ws-msn-erro-offset
+                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                       move 'Erro ao Ler arq.arqCadastroAlunos' to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               else
+      *>           move dados da variável ws para fd
+                   move ws-nota-g to fd-nota-g
+      *>           calcula media e situação a partir das notas gravadas
+                   perform calcula-media-situacao
+      *>           sobreescrever o arquivo
+                   rewrite fd-alunos
+      *>           tratamento de erro
+                   if ws-fs-arqCadastroAlunos <> '00' then
+      *>               mensagem de erro
+                       move 4 to ws-msn-erro-offset
+                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                       move 'Erro ao Gravar arq.arqCadastroAlunos' to ws-msn-erro-text
+      *>               fechar arquivo quando dá erro
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+      *> -------------
+
+      *>       condição de saída
+               display 'Continuar Cadastrando? S-im/N-ao'
+               accept ws-menu
+               move function upper-case(ws-menu) to ws-menu
+
+           end-perform
+           .
+       cadastro-notas-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  calcula media e situação do aluno
+      *>------------------------------------------------------------------------
+       calcula-media-situacao section.
+
+           move zero to ws-soma-notas
+
+           perform varying ws-ind-media from 1 by 1 until ws-ind-media > 4
+               compute ws-soma-notas = ws-soma-notas + fd-nota(ws-ind-media)
+           end-perform
+
+           compute fd-media rounded = ws-soma-notas / 4
+
+           if fd-media >= ws-media-aprovacao then
+               set fd-situacao-aprovado to true
+           else
+               set fd-situacao-reprovado to true
+           end-if
+           .
+       calcula-media-situacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  consultar cadastro
+      *>------------------------------------------------------------------------
+       consulta-cadastro section.
+
+           display '---------- Opcoes de Cadastro ----------'
+           display '1-Consulta Indexada'
+           display '2- Consulta Sequencial'
+           accept ws-opcao
+
+           evaluate ws-opcao
+               when = '1'
+                   perform consulta-cadastro-indexada
+               when = '2'
+                   perform consulta-cadastro-seq-next
+               when other
+                   display 'Opcao Invalida'
+           end-evaluate
+           .
+       consulta-cadastro-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  consultar cadastro - indexada
+      *>------------------------------------------------------------------------
+       consulta-cadastro-indexada section.
+
+      *>   rodar programa até que a condição de saída seja não
+           perform until ws-menu <> 'S'
+
+      *>       limpar tela
+               display erase
+
+               display '---------- Consultar Cadastro ----------'
+               perform informar-cod-aluno
+
+      *> -------------  ler dados no arquivo - indexada
+
+      *>       movendo conteúdos das variáveis ws para fd
+               move ws-cod-aluno to fd-cod-aluno
+
+      *>       ler arquivo
+               read arqCadastroAlunos
+
+      *>       tratamento de erro
+               if ws-fs-arqCadastroAlunos <> '00' then
+                   if ws-fs-arqCadastroAlunos = '23' then
+      *>               mensagem de erro
+                       display 'Codigo Invalido!'
+                   else
+      *>               mensagem de erro
+                       move 5 to ws-msn-erro-offset
+                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                       move 'Erro ao Ler arq. arqCadastroAlunos' to ws-msn-erro-text
+      *>               fechar arquivo quando dá erro
+                       perform finaliza-anormal
+                   end-if
+               else
+      *>           movendo conteúdos das variáveis fd para ws
+                   move fd-alunos to ws-alunos
+
+      *>           guarda o ponto de navegação, para a consulta sequencial
+      *>           poder retomar dele mais tarde
+                   move fd-cod-aluno to ws-cod-checkpoint
+
+                   if ws-ativo-nao then
+      *>               aluno excluído - registro mantido apenas para histórico
+                       display 'Aluno Inativo'
+                   else
+      *>               apresentação dos dados do aluno
+                       display 'Codigo do Aluno: ' ws-cod-aluno
+                       display 'Nome do Aluno: ' ws-nome-aluno
+                       display 'Endereço: ' ws-endereco-aluno
+                       display 'Nome do Pai: ' ws-nome-pai
+                       display 'Nome da Mae: ' ws-nome-mae
+                       display 'Telefone dos Pais: ' ws-tel-pais
+                       display 'Nota 1: ' ws-nota(1)
+                       display 'Nota 2: ' ws-nota(2)
+                       display 'Nota 3: ' ws-nota(3)
+                       display 'Nota 4: ' ws-nota(4)
+                       display 'Media: ' ws-media
+                       display 'Situacao: ' ws-situacao
+                   end-if
+
+               end-if
+
+      *> -------------
+
+      *>       condição de saída
+               display 'Deseja Continuar Consultando? S-im/N-ao'
+               accept ws-menu
+               move function upper-case(ws-menu) to ws-menu
+
+           end-perform
+
+          .
+       consulta-cadastro-indexada-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  consultar cadastro - de forma sequencial - next
+      *>------------------------------------------------------------------------
+       consulta-cadastro-seq-next section.
+
+      *>   se já existe um ponto de navegação salvo, retoma dele; senão
+      *>   pergunta o código para saber o ponto de início
+           if ws-cod-checkpoint = 0 then
+               perform consulta-cadastro-indexada
+           else
+               move ws-cod-checkpoint to fd-cod-aluno
+               read arqCadastroAlunos
+           end-if
+
+      *>   rodar programa até que a condição de saída seja não
+           perform until ws-menu <> 'S'
+
+      *> -------------  ler dados no arquivo de forma sequencial - next
+
+      *>       ler arquivo de forma sequencial - next, pulando alunos inativos
+               perform with test after
+                   until ws-fs-arqCadastroAlunos <> '00'
+                      or not fd-ativo-nao
+
+                   read arqCadastroAlunos next
+
+               end-perform
+
+      *>       tratamento de erro
+               if ws-fs-arqCadastroAlunos <> '00' then
+                   if ws-fs-arqCadastroAlunos = '10' then
+                   perform consulta-cadastro-seq-prev
+                   else
+      *>               mensagem de erro
+                       move 6 to ws-msn-erro-offset
+                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                       move 'Erro ao Ler arq. arqCadastroAlunos' to ws-msn-erro-text
+      *>               fechar arquivo quando dá erro
+                       perform finaliza-anormal
+                   end-if
+               else
+      *>           movendo conteúdos das variáveis fd para ws
+                   move fd-alunos to ws-alunos
+
+      *>           guarda o ponto de navegação atingido, para poder
+      *>           retomar dele apos uma alteracao ou exclusao
+                   move fd-cod-aluno to ws-cod-checkpoint
+
+      *>           apresentação dos dados do aluno
+                   display 'Codigo do Aluno: ' ws-cod-aluno
+                   display 'Nome do Aluno: ' ws-nome-aluno
+                   display 'Endereço: ' ws-endereco-aluno
+                   display 'Nome do Pai: ' ws-nome-pai
+                   display 'Nome da Mae: ' ws-nome-mae
+                   display 'Telefone dos Pais: ' ws-tel-pais
+                   display 'Nota 1: ' ws-nota(1)
+                   display 'Nota 2: ' ws-nota(2)
+                   display 'Nota 3: ' ws-nota(3)
+                   display 'Nota 4: ' ws-nota(4)
+                   display 'Media: ' ws-media
+                   display 'Situacao: ' ws-situacao
+
+               end-if
+
+      *> -------------
+
+      *>       condição de saída
+               display 'Deseja Continuar Consultando? S-im/N-ao'
+               accept ws-menu
+               move function upper-case(ws-menu) to ws-menu
+
+           end-perform
+
+
+           .
+       consulta-cadastro-seq-next-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  consultar cadastro - previous
+      *>------------------------------------------------------------------------
+       consulta-cadastro-seq-prev section.
+
+      *>   se já existe um ponto de navegação salvo, retoma dele; senão
+      *>   pergunta o código para saber o ponto de início
+           if ws-cod-checkpoint = 0 then
+               perform consulta-cadastro-indexada
+           else
+               move ws-cod-checkpoint to fd-cod-aluno
+               read arqCadastroAlunos
+           end-if
+
+      *>   rodar programa até que a condição de saída seja não
+           perform until ws-menu <> 'S'
+
+      *> -------------  ler dados no arquivo de forma sequencial - previous
+
+      *>       ler arquivo de forma sequencial, pulando alunos inativos
+               perform with test after
+                   until ws-fs-arqCadastroAlunos <> '00'
+                      or not fd-ativo-nao
+
+                   read arqCadastroAlunos previous
+
+               end-perform
+
+      *>       tratamento de erro
+               if ws-fs-arqCadastroAlunos <> '00' then
+                   if ws-fs-arqCadastroAlunos = '10' then
+                       perform consulta-cadastro-seq-next
+                   else
+      *>               mensagem de erro
+                       move 7 to ws-msn-erro-offset
+                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                       move 'Erro ao Ler arq. arqCadastroAlunos' to ws-msn-erro-text
+      *>               fechar arquivo quando dá erro
+                       perform finaliza-anormal
+                   end-if
+               else
+      *>           movendo conteúdos das variáveis fd para ws
+                   move fd-alunos to ws-alunos
+
+      *>           guarda o ponto de navegação atingido, para poder
+      *>           retomar dele apos uma alteracao ou exclusao
+                   move fd-cod-aluno to ws-cod-checkpoint
+
+      *>           apresentação dos dados do aluno
+                   display 'Codigo do Aluno: ' ws-cod-aluno
+                   display 'Nome do Aluno: ' ws-nome-aluno
+                   display 'Endereço: ' ws-endereco-aluno
+                   display 'Nome do Pai: ' ws-nome-pai
+                   display 'Nome da Mae: ' ws-nome-mae
+                   display 'Telefone dos Pais: ' ws-tel-pais
+                   display 'Nota 1: ' ws-nota(1)
+                   display 'Nota 2: ' ws-nota(2)
+                   display 'Nota 3: ' ws-nota(3)
+                   display 'Nota 4: ' ws-nota(4)
+                   display 'Media: ' ws-media
+                   display 'Situacao: ' ws-situacao
+               end-if
+
+      *> -------------
+
+      *>       condição de saída
+               display 'Deseja Continuar Consultando? S-im/N-ao'
+               accept ws-menu
+               move function upper-case(ws-menu) to ws-menu
+
+           end-perform
+           .
+       consulta-cadastro-seq-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  reposiciona o cursor do arquivo no ultimo ponto de navegação
+      *>  salvo pela consulta sequencial, para que alterar-aluno e
+      *>  deletar-aluno não deixem a navegação sequencial desalinhada
+      *>------------------------------------------------------------------------
+       restaurar-posicao-navegacao section.
+
+           if ws-cod-checkpoint <> 0 then
+               move ws-cod-checkpoint to fd-cod-aluno
+               read arqCadastroAlunos
+           end-if
+           .
+       restaurar-posicao-navegacao-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  alterar cadastro
+      *>------------------------------------------------------------------------
+       alterar-aluno section.
+
+
+      *>   rodar programa até que a condição de saída seja não
+           perform until ws-menu <> 'S'
+
+      *>       limpar tela
+               display erase
+
+      *>       informar o código do aluno
+               perform informar-cod-aluno
+
+      *>       movendo informação da variável ws para fd
+               move ws-cod-aluno to fd-cod-aluno
+
+               read arqCadastroAlunos
+
+      *>       tratamento de erro
+               if ws-fs-arqCadastroAlunos <> '00' then
+                   if ws-fs-arqCadastroAlunos = '23' then
+                       display 'Codigo do Aluno Inexistente'
+                   else
+      *>               mensagem de erro
+                       move 8 to ws-msn-erro-offset
+                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                       move 'Erro ao ler arq. arqCadastroAlunos' to ws-msn-erro-text
+      *>               fechar arquivo quando dá erro
+                       perform finaliza-anormal
+                   end-if
+               else
+
+      *>           movendo informação da variável fd para ws
+                   move fd-alunos to ws-alunos
+
+      *>           aluno excluído - registro mantido apenas para histórico,
+      *>           não pode ser editado
+                   if ws-ativo-nao then
+                       display 'Aluno Inativo'
+                   else
+
+      *>           menu alteração cadastro
+                   display '---Alterar Cadastro---'
+                   display '1 - aluno'
+                   display '2 - endereco'
+                   display '3 - nome pai'
+                   display '4 - nome mae'
+                   display '5 - telefone'
+                   display '6 - notas'
+                   accept ws-opcao
+
+                   move spaces to ws-log-campo
+                   set ws-campo-e-valido to true
+
+                   evaluate ws-opcao
+                       when = '1'
+                           move 'Nome' to ws-log-campo
+                           move ws-nome-aluno to ws-log-valor-antigo
+                           display 'Nome do Aluno: '
+                           accept ws-nome-aluno
+                           move ws-nome-aluno to ws-log-valor-novo
+                       when = '2'
+                           move 'Endereco' to ws-log-campo
+                           move ws-endereco-aluno to ws-log-valor-antigo
+                           display 'Endereço: '
+                           accept ws-endereco-aluno
+                           if ws-endereco-aluno = spaces then
+                               set ws-campo-e-invalido to true
+                           end-if
+                           move ws-endereco-aluno to ws-log-valor-novo
+                       when = '3'
+                           move 'Nome do Pai' to ws-log-campo
+                           move ws-nome-pai to ws-log-valor-antigo
+                           display 'Nome do Pai: '
+                           accept ws-nome-pai
+                           move ws-nome-pai to ws-log-valor-novo
+                       when = '4'
+                           move 'Nome da Mae' to ws-log-campo
+                           move ws-nome-mae to ws-log-valor-antigo
+                           display 'Nome da Mae: '
+                           accept ws-nome-mae
+                           move ws-nome-mae to ws-log-valor-novo
+                       when = '5'
+                           move 'Telefone' to ws-log-campo
+                           move ws-tel-pais to ws-log-valor-antigo
+                           display 'Telefone dos Pais: '
+                           accept ws-tel-pais
+                           perform validar-telefone
+                           move ws-tel-pais to ws-log-valor-novo
+                       when = '6'
+                           display 'Qual Nota? (1 - 2 - 3 -4) '
+                           accept ws-ind-nota
+                           move 'Nota' to ws-log-campo
+                           move ws-nota(ws-ind-nota) to ws-log-nota-edit
+                           move ws-log-nota-edit to ws-log-valor-antigo
+                           display 'Nota: '
+                           accept ws-nota(ws-ind-nota)
+                           move ws-nota(ws-ind-nota) to ws-log-nota-edit
+                           move ws-log-nota-edit to ws-log-valor-novo
+                       when other
+                           display 'Opcao Inválida'
+                   end-evaluate
+
+                   if ws-campo-e-invalido then
+                       display 'Valor Invalido - Alteracao Nao Aplicada'
+                   else
+                       move ws-alunos to fd-alunos
+
+      *>               sobreescrever o arquivo
+                       rewrite fd-alunos
+      *>               tratamento de erro
+                       if ws-fs-arqCadastroAlunos <> '00' then
+      *>                   mensagem de erro
+                           move 9 to ws-msn-erro-offset
+                           move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                           move 'Erro ao gravar arq.arqCadastroAlunos' to ws-msn-erro-text
+      *>                   fechar arquivo quando dá erro
+                           perform finaliza-anormal
+                       end-if
+
+      *>               registra a alteração no log, se um campo válido foi alterado
+                       if ws-log-campo <> spaces then
+                           perform registrar-log-alteracao
+                       end-if
+                   end-if
+
+                   end-if
+
+               end-if
+
+      *> -------------
+
+      *>       condição de saída
+               display 'Deseja Alterar Mais Algum Cadastro? S-im/N-ao'
+               accept ws-menu
+               move function upper-case(ws-menu) to ws-menu
+
+           end-perform
+
+      *>   devolve o cursor do arquivo ao ponto onde a consulta sequencial
+      *>   havia parado, para que ela retome exatamente dali
+           perform restaurar-posicao-navegacao
+           .
+       alterar-aluno-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  deletar cadastro
+      *>------------------------------------------------------------------------
+       deletar-aluno section.
+
+           display erase
+
+      *>   consulta-cadastro-indexada também atualiza ws-cod-checkpoint;
+      *>   preservar o checkpoint da navegação sequencial em andamento para
+      *>   que esta busca preliminar não o sobrescreva
+           move ws-cod-checkpoint to ws-checkpoint-salvo
+           perform consulta-cadastro-indexada
+           move ws-checkpoint-salvo to ws-cod-checkpoint
+
+      *>   rodar programa até que a condição de saída seja não
+           perform until ws-menu <> 'S'
+
+               perform informar-cod-aluno
+
+      *> -------------  inativar dados no arquivo (exclusão lógica)
+
+      *>       movendo informação da variável ws para fd
+               move ws-cod-aluno to fd-cod-aluno
+
+      *>       ler o registro para poder inativá-lo
+               read arqCadastroAlunos
+
+      *>       tratamento de erro
+               if ws-fs-arqCadastroAlunos <> '00' then
+                   if ws-fs-arqCadastroAlunos = '23' then
+                       display 'Aluno Informado Invalido'
+                   else
+      *>               mensagem de erro
+                       move 10 to ws-msn-erro-offset
+                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                       move 'Erro ao Ler arq.arqCadastroAlunos' to ws-msn-erro-text
+      *>               fechar arquivo quando dá erro
+                       perform finaliza-anormal
+                   end-if
+               else
+      *>           marca o aluno como inativo, sem remover o registro
+                   set fd-ativo-nao to true
+
+                   rewrite fd-alunos
+
+      *>           tratamento de erro
+                   if ws-fs-arqCadastroAlunos <> '00' then
+      *>               mensagem de erro
+                       move 10 to ws-msn-erro-offset
+                       move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                       move 'Erro ao apagar arq.arqCadastroAlunos' to ws-msn-erro-text
+      *>               fechar arquivo quando dá erro
+                       perform finaliza-anormal
+                   end-if
+               end-if
+
+      *> -------------
+
+      *>       condição de saída
+               display 'Deseja Deletar Mais Algum Cadastro? S-im/N-ao'
+               accept ws-menu
+               move function upper-case(ws-menu) to ws-menu
+
+           end-perform
+
+      *>   devolve o cursor do arquivo ao ponto onde a consulta sequencial
+      *>   havia parado, para que ela retome exatamente dali
+           perform restaurar-posicao-navegacao
+           .
+       deletar-aluno-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  informar o código do aluno - por código ou por nome
+      *>------------------------------------------------------------------------
+       informar-cod-aluno section.
+
+           display 'Buscar Aluno por: 1-Codigo  2-Nome'
+           accept ws-opcao-busca
+
+           evaluate ws-opcao-busca
+               when '2'
+                   perform buscar-aluno-por-nome
+               when other
+                   display 'Informe o Codigo do Aluno: '
+                   accept ws-cod-aluno
+           end-evaluate
+           .
+       informar-cod-aluno-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  valida se o telefone contem apenas digitos e separadores comuns
+      *>------------------------------------------------------------------------
+       validar-telefone section.
+
+           set ws-campo-e-valido to true
+
+           perform varying ws-ind-valida from 1 by 1 until ws-ind-valida > 15
+               evaluate ws-tel-pais(ws-ind-valida:1)
+                   when space
+                   when '-'
+                   when '('
+                   when ')'
+                   when '0' thru '9'
+                       continue
+                   when other
+                       set ws-campo-e-invalido to true
+               end-evaluate
+           end-perform
+           .
+       validar-telefone-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  buscar aluno pelo nome - lista candidatos e deixa escolher o codigo
+      *>------------------------------------------------------------------------
+       buscar-aluno-por-nome section.
+
+           move spaces to ws-nome-busca
+           display 'Informe o Nome (ou parte) do Aluno: '
+           accept ws-nome-busca
+
+           if ws-nome-busca = spaces then
+               display 'Nome nao Informado'
+           else
+               move function length(function trim(ws-nome-busca)) to ws-len-busca
+               move ws-nome-busca to fd-aluno
+
+               start arqCadastroAlunos key is greater than or equal to fd-aluno
+
+      *>         tratamento de erro
+               if ws-fs-arqCadastroAlunos <> '00'
+               and ws-fs-arqCadastroAlunos <> '23' then
+      *>             mensagem de erro
+                   move 12 to ws-msn-erro-offset
+                   move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                   move 'Erro ao Buscar arq.arqCadastroAlunos' to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               move 0 to ws-qtd-candidatos
+               display '--- Alunos Encontrados ---'
+
+               if ws-fs-arqCadastroAlunos = '00' then
+                   read arqCadastroAlunos next record
+
+                   perform until ws-fs-arqCadastroAlunos <> '00'
+                       or fd-aluno(1:ws-len-busca) <> ws-nome-busca(1:ws-len-busca)
+
+      *>                 aluno excluído não deve aparecer na busca por nome,
+      *>                 mesma regra de consulta-cadastro-indexada
+                       if not fd-ativo-nao then
+                           display fd-cod-aluno ' - ' fd-aluno
+                           add 1 to ws-qtd-candidatos
+                       end-if
+
+                       read arqCadastroAlunos next record
+                   end-perform
+               end-if
+
+               if ws-qtd-candidatos = 0 then
+                   display 'Nenhum Aluno Encontrado com esse Nome'
+               else
+                   display 'Informe o Codigo do Aluno Desejado: '
+                   accept ws-cod-aluno
+               end-if
+           end-if
+           .
+       buscar-aluno-por-nome-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  registrar no log a alteração de um campo do cadastro do aluno
+      *>------------------------------------------------------------------------
+       registrar-log-alteracao section.
+
+           move function current-date to ws-data-hora-log
+
+           move ws-cod-aluno to fd-log-cod-aluno
+           move ws-log-campo to fd-log-campo
+           move ws-log-valor-antigo to fd-log-valor-antigo
+           move ws-log-valor-novo to fd-log-valor-novo
+           move ws-data-hora-log to fd-log-data-hora
+
+           write fd-log-alteracao
+
+      *>   tratamento de erro
+           if ws-fs-arqLogAlteracoes <> '00' then
+      *>       mensagem de erro
+               move 12 to ws-msn-erro-offset
+               move ws-fs-arqLogAlteracoes to ws-msn-erro-cod
+               move 'Erro ao gravar arq.arqLogAlteracoes' to ws-msn-erro-text
+      *>       fechar arquivo quando dá erro
+               perform finaliza-anormal
+           end-if
+           .
+       registrar-log-alteracao-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  extrair todo o cadastro de alunos para um arquivo csv - modo batch
+      *>------------------------------------------------------------------------
+       extrair-csv-alunos section.
+
+           open output arqExtratoAlunos
+
+      *>   tratamento de erro
+           if ws-fs-arqExtratoAlunos <> '00' then
+      *>       mensagem de erro
+               move 13 to ws-msn-erro-offset
+               move ws-fs-arqExtratoAlunos to ws-msn-erro-cod
+               move 'Erro ao abrir arq.arqExtratoAlunos' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 'Codigo,Nome,Endereco,Mae,Pai,Telefone,Nota1,Nota2,Nota3,Nota4,Media,Situacao,Ativo'
+               to fd-linha-csv
+           write fd-linha-csv
+
+           move 1 to fd-cod-aluno
+
+           start arqCadastroAlunos key is greater than or equal to fd-cod-aluno
+
+      *>   tratamento de erro
+           if ws-fs-arqCadastroAlunos <> '00'
+           and ws-fs-arqCadastroAlunos <> '23' then
+      *>       mensagem de erro
+               move 13 to ws-msn-erro-offset
+               move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+               move 'Erro de Start arq.arqCadastroAlunos' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           if ws-fs-arqCadastroAlunos = '00' then
+               perform until ws-fs-arqCadastroAlunos = '10'
+
+                   read arqCadastroAlunos next
+
+                   if ws-fs-arqCadastroAlunos = '00' then
+                       perform montar-linha-csv
+                       move ws-linha-csv to fd-linha-csv
+                       write fd-linha-csv
+                   else
+                       if ws-fs-arqCadastroAlunos <> '10' then
+      *>                   mensagem de erro
+                           move 13 to ws-msn-erro-offset
+                           move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                           move 'Erro ao Ler arq.arqCadastroAlunos' to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+
+               end-perform
+           end-if
+
+           close arqExtratoAlunos
+
+      *>   tratamento de erro
+           if ws-fs-arqExtratoAlunos <> '00' then
+      *>       mensagem de erro
+               move 13 to ws-msn-erro-offset
+               move ws-fs-arqExtratoAlunos to ws-msn-erro-cod
+               move 'Erro ao Fechar arq.arqExtratoAlunos' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display 'Extrato Gerado em arqExtratoAlunos.csv'
+           .
+       extrair-csv-alunos-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  monta uma linha csv com os dados do aluno atualmente lido em fd-alunos
+      *>------------------------------------------------------------------------
+       montar-linha-csv section.
+
+           move spaces to ws-linha-csv
+
+      *>   campos texto livre entram entre aspas, ja que endereco/nome
+      *>   podem legitimamente conter virgula (ex.: "Rua Principal, 123")
+           string fd-cod-aluno                  delimited by size
+                  ','                            delimited by size
+                  ws-aspas-csv                   delimited by size
+                  function trim(fd-aluno)         delimited by size
+                  ws-aspas-csv                   delimited by size
+                  ','                            delimited by size
+                  ws-aspas-csv                   delimited by size
+                  function trim(fd-endereco)      delimited by size
+                  ws-aspas-csv                   delimited by size
+                  ','                            delimited by size
+                  ws-aspas-csv                   delimited by size
+                  function trim(fd-mae)           delimited by size
+                  ws-aspas-csv                   delimited by size
+                  ','                            delimited by size
+                  ws-aspas-csv                   delimited by size
+                  function trim(fd-pai)           delimited by size
+                  ws-aspas-csv                   delimited by size
+                  ','                            delimited by size
+                  ws-aspas-csv                   delimited by size
+                  function trim(fd-telefone)      delimited by size
+                  ws-aspas-csv                   delimited by size
+                  ','                            delimited by size
+                  fd-nota(1)                     delimited by size
+                  ','                            delimited by size
+                  fd-nota(2)                     delimited by size
+                  ','                            delimited by size
+                  fd-nota(3)                     delimited by size
+                  ','                            delimited by size
+                  fd-nota(4)                     delimited by size
+                  ','                            delimited by size
+                  fd-media                       delimited by size
+                  ','                            delimited by size
+                  fd-situacao                    delimited by size
+                  ','                            delimited by size
+                  fd-ativo                       delimited by size
+             into ws-linha-csv
+           .
+       montar-linha-csv-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  finalização anormal - erro
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+           display erase
+           display ws-msn-erro.
+
+      *>   goback devolve o controle a quem chamou este programa (o menu),
+      *>   em vez de encerrar todo o run unit como stop run faria
+           goback
+           .
+
+       finaliza-anormal-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+      *>   fechar arquivo
+           close arqCadastroAlunos
+
+      *>   tratamento de erro
+           if ws-fs-arqCadastroAlunos <> '00' then
+      *>       mensagem de erro
+               move 11 to ws-msn-erro-offset
+               move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+               move 'Erro ao fechar arq.arqCadastroAlunos' to ws-msn-erro-text
+      *>       fechar arquivo quando dá erro
+               perform finaliza-anormal
+           end-if
+
+      *>   fechar arquivo de log
+           close arqLogAlteracoes
+
+      *>   tratamento de erro
+           if ws-fs-arqLogAlteracoes <> '00' then
+      *>       mensagem de erro
+               move 11 to ws-msn-erro-offset
+               move ws-fs-arqLogAlteracoes to ws-msn-erro-cod
+               move 'Erro ao fechar arq.arqLogAlteracoes' to ws-msn-erro-text
+      *>       fechar arquivo quando dá erro
+               perform finaliza-anormal
+           end-if
+
+      *>   goback devolve o controle a quem chamou este programa (o menu),
+      *>   em vez de encerrar todo o run unit como stop run faria
+           goback
+           .
+
+       finaliza-exit.
+           exit.
+
