@@ -1,502 +1,831 @@
-      $set sourceformat"free"
-
-      *>divisão de identificação do programa
-       identification division.
-       program-id. "lista17exercicio2".
-       author. "Camila da Rosa Hostin".
-       installation. "PC".
-       date-written. 28/07/2020.
-       date-compiled. 28/07/2020.
-
-      *>divisão para configuração do ambiente
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-
-      *>-----declaração dos recursos externos
-       input-output section.
-       file-control.
-
-           select arqEstadoCapital assign to 'arqEstadoCapital.txt'
-           organization is line sequential
-           access mode is sequential
-           lock mode is automatic
-           file status is ws-fs-arqEstadoCapital.
-
-       i-o-control.
-
-      *>declaração de variáveis
-       data division.
-
-      *>----variaveis de arquivos
-       file section.
-
-       fd arqEstadoCapital.
-       01 fd-arqEstadoCapital.
-          05 fd-estado                             pic  x(25).
-          05 fd-capital                            pic  x(25).
-
-      *>----variaveis de trabalho
-       working-storage section.
-
-       77 ws-fs-arqEstadoCapital                   pic  9(02).
-
-       01  ws-estados occurs 27.
-           05 ws-estado                            pic  x(25).
-           05 ws-capital                           pic  x(25).
-
-       01 ws-jogadores occurs 4.
-          05 ws-nome-jog                           pic  x(25).
-          05 ws-pontos                             pic  9(02) value zero.
-
-       01 ws-jogadores-aux.
-          05 ws-nome-jog-aux                       pic  x(25).
-          05 ws-pontos-aux                         pic  9(02) value zero.
-
-       01 ws-indices.
-          05 ws-ind-est                            pic  9(02).
-          05 ws-ind-jog                            pic  9(01).
-
-       01 ws-tela-menu.
-          05 ws-cadastro-jogadores                 pic  x(01).
-          05 ws-jogar                              pic  x(01).
-
-
-       01 ws-tela-jogo.
-          05 ws-capital-jog                        pic  x(25).
-          05 ws-estado-sorteado                    pic  x(25).
-          05 ws-pontos-jogador                     pic  9(02).
-
-
-       01 ws-uso-comum.
-          05 ws-sair                               pic  x(01).
-          05 ws-msn                                pic  x(50).
-          05 ws-msn-erro.
-              10 ws-msn-erro-offset                pic  x(04).
-              10 filler                            pic  x(01) value '-'.
-              10 ws-msn-erro-cod                   pic  x(1).
-              10 filler                            pic  x(02) value '-'.
-              10 ws-msn-erro-text                  pic  x(42).
-
-          05 ws-nome-jogador                       pic  x(25).
-
-       01 ws-sorteio.
-          05  ws-semente                           pic  9(08).
-          05  ws-num_random                        pic  9(01)v9(07).
-
-
-       01 ws-controle                              pic  x(01).
-          88  ws-trocou                             value "1".
-          88  ws-nao_trocou                         value "5".
-
-
-
-      *>----variaveis para comunicação entre programas
-       linkage section.
-
-
-      *>----declaração de tela
-       screen section.
-       01  sc-tela-menu.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 01 col 01 value "                                                                     [ ]Sair     ".
-           05 line 02 col 01 value "                                Tela Principal                                   ".
-           05 line 03 col 01 value "      MENU                                                                       ".
-           05 line 04 col 01 value "        [ ]Cadastro de Jogadores                                                 ".
-           05 line 05 col 01 value "        [ ]Jogar                                                                 ".
-
-
-           05 sc-sair-menu            line 01  col 71 pic x(01)
-           using ws-sair foreground-color 12.
-
-           05 sc-cadastro-jogadores   line 04  col 10 pic x(01)
-           using ws-cadastro-jogadores foreground-color 15.
-
-           05 sc-jogar                line 05  col 10 pic x(01)
-           using ws-jogar foreground-color 15.
-
-       01  sc-tela-cad-jogador.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 01 col 01 value "                                                                     [ ]Sair     ".
-           05 line 02 col 01 value "                                Cadastro de Jogadores                            ".
-           05 line 03 col 01 value "                                                                                 ".
-           05 line 04 col 01 value "      Jogador  :                                                                 ".
-           05 line 22 col 01 value "              [__________________________________________________]               ".
-
-
-           05 sc-sair-cad-jog            line 01  col 71 pic x(01)
-           using ws-sair foreground-color 12.
-
-           05 sc-nome-jog-cad-jog        line 04  col 17 pic x(25)
-           using ws-nome-jogador foreground-color 12.
-
-           05 sc-msn-cad-jog             line 22  col 16 pic x(50)
-           from ws-msn  foreground-color 12.
-
-       01  sc-tela-jogar.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 01 col 01 value "                                                                     [ ]Sair     ".
-           05 line 02 col 01 value "                           Quiz Estados Brasileiros                              ".
-           05 line 03 col 01 value "                                                                                 ".
-           05 line 04 col 01 value "      Jogador  :                                   Pontos Acumulados:            ".
-           05 line 06 col 01 value "      Qual e a capital do estado:                                                ".
-           05 line 07 col 01 value "      Resposta :                                                                 ".
-
-
-           05 line 22 col 01 value "              [__________________________________________________]               ".
-
-
-           05 sc-sair-jog                line 01  col 71 pic x(01)
-           using ws-sair foreground-color 12.
-
-           05 sc-nome-jog                line 04  col 17 pic x(25)
-           from ws-nome-jogador foreground-color 12.
-
-           05 sc-pontos-jog              line 04  col 71 pic 9(02)
-           from ws-pontos-jogador foreground-color 12.
-
-           05 sc-estado-sorteado-jog     line 06  col 34 pic x(25)
-           from ws-estado-sorteado foreground-color 12.
-
-
-           05 sc-resposta-jog            line 07  col 17 pic x(25)
-           using ws-capital-jog  foreground-color 12.
-
-
-           05 sc-msn-jog                 line 22  col 16 pic x(50)
-           from ws-msn  foreground-color 12.
-
-
-       01  sc-tela-relatorio.
-      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
-      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
-      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
-           05 blank screen.
-           05 line 01 col 01 value "                                                                     [ ]Sair     ".
-           05 line 02 col 01 value "                                Resultados finais                                ".
-           05 line 03 col 01 value "                                                                                 ".
-           05 line 04 col 01 value "  Quarto colocado  :                                        Pontos:              ".
-           05 line 05 col 01 value "  Terceiro colocado:                                        Pontos:              ".
-           05 line 06 col 01 value "  Segundo colocado :                                        Pontos:              ".
-           05 line 07 col 01 value "  Vencedor         :                                        Pontos:              ".
-           05 line 22 col 01 value "              [__________________________________________________]               ".
-
-
-           05 sc-sair-rel                line 01  col 71 pic x(01)
-           using ws-sair foreground-color 12.
-
-           05 sc-nome-jog4-rel           line 04  col 21 pic x(25)
-           from ws-nome-jog(4) foreground-color 12.
-           05 sc-pontos-jog4-rel         line 04  col 68 pic 9(02)
-           from ws-pontos(4) foreground-color 12.
-
-           05 sc-nome-jog3-rel           line 05  col 21 pic x(25)
-           from ws-nome-jog(3) foreground-color 12.
-           05 sc-pontos-jog3-rel         line 05  col 68 pic 9(02)
-           from ws-pontos(3) foreground-color 12.
-
-           05 sc-nome-jog2-rel           line 06  col 21 pic x(25)
-           from ws-nome-jog(2) foreground-color 12.
-           05 sc-pontos-jog2-rel         line 06  col 68 pic 9(02)
-           from ws-pontos(2) foreground-color 12.
-
-           05 sc-nome-jog1-rel           line 07  col 21 pic x(25)
-           from ws-nome-jog(1) foreground-color 12.
-           05 sc-pontos-jog1-rel         line 07  col 68 pic 9(02)
-           from ws-pontos(1) foreground-color 12.
-
-           05 sc-msn-rel                 line 22  col 16 pic x(50)
-           from ws-msn  foreground-color 12.
-
-      *>declaração do corpo do programa
-       procedure division.
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      *>------------------------------------------------------------------------
-      *>  procedimentos de inicialização
-      *>------------------------------------------------------------------------
-       inicializa section.
-
-      *>   open input abre o arquivo para leitura
-           open input arqEstadoCapital.
-      *>   tratamento de erro - file status diferente de 0, erro ao abrir arquivo
-           if ws-fs-arqEstadoCapital <> 0 then
-               move 1 to ws-msn-erro-offset
-               move ws-fs-arqEstadoCapital to ws-msn-erro-cod
-               move 'Erro ao Abrir Arquivo arqEstadoCapital' to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-      *>   executa variando o índice de temperatura até o índice ser maior que 27
-           perform varying ws-ind-est from 1 by 1 until ws-fs-arqEstadoCapital = 10
-                                                                 or ws-ind-est > 27
-
-      *>       lê o arquivo de estados
-               read arqEstadoCapital into ws-estados(ws-ind-est)
-
-      *>       tratamento de erro - file status diferente de 0 e 10
-               if ws-fs-arqEstadoCapital <> 0
-               and ws-fs-arqEstadoCapital <> 10  then
-                   move 2 to ws-msn-erro-offset
-                   move ws-fs-arqEstadoCapital to ws-msn-erro-cod
-                   move 'Erro ao Ler Arquivo arqEstadoCapital' to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-
-           end-perform
-
-      *>   fechar arquivo
-           close arqEstadoCapital.
-      *>   tratamento de erro  - file status diferente de 0
-           if ws-fs-arqEstadoCapital <> 0 then
-               move 3 to ws-msn-erro-offset
-               move ws-fs-arqEstadoCapital to ws-msn-erro-cod
-               move 'Erro ao Fechar Arquivo arqEstadoCapital' to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-           .
-       inicializa-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  processamento principal
-      *>------------------------------------------------------------------------
-       processamento section.
-
-      *>    menu do sistema
-           perform until ws-sair = "X"
-                      or ws-sair = "x"
-
-               move space  to ws-cadastro-jogadores
-               move space  to ws-jogar
-               move space  to ws-sair
-
-               display sc-tela-menu
-               accept sc-tela-menu
-
-               if  ws-cadastro-jogadores  = "X"
-               or  ws-cadastro-jogadores  = "x"  then
-                    perform cadastrar-jogadores
-               end-if
-
-               if  ws-jogar = "X"
-               or  ws-jogar = "x" then
-                    perform jogar
-               end-if
-
-           end-perform
-      *>   chamar impressao de relatorio
-           perform relatorio-final
-
-
-           .
-       processamento-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  cadastro de jogadores, sao admitidos até 4 jogadores
-      *>------------------------------------------------------------------------
-       cadastrar-jogadores section.
-
-           perform until ws-sair = "V"
-                      or ws-sair = "v"
-
-               move space  to ws-nome-jogador
-
-               display sc-tela-cad-jogador
-               accept sc-tela-cad-jogador
-
-               move space     to   ws-msn
-
-      *>       consistindo a digitação do User, nomes = spaces  são ignorados
-               if ws-nome-jogador <> space then
-                   perform descobrir-prox-ind-jog
-
-      *>           consistencia da quantidade de jogadores para evitar estouro de tabela
-                   if ws-ind-jog <= 4 then
-
-      *>               salvar jogador na tabela de jogadores
-                       move ws-nome-jogador   to  ws-nome-jog(ws-ind-jog)
-                   else
-                       move "Quantidade de jogadores completa" to ws-msn
-                   end-if
-               end-if
-
-           end-perform
-           .
-       cadastrar-jogadores-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>   motor do jogo
-      *>------------------------------------------------------------------------
-       jogar section.
-
-           perform until ws-sair = "V"
-                      or ws-sair = "v"
-
-      *>       executa variando o índice de jogadores ser maior que 4,
-      *>       o nome ser espaço ou os jogadores resolverem sair
-               perform varying  ws-ind-jog  from 1 by 1 until ws-ind-jog > 4
-                                                          or  ws-nome-jog(ws-ind-jog) = spaces
-                                                          or  ws-sair = "V"
-                                                          or  ws-sair = "v"
-      *>           jogador da rodada...
-                   move ws-nome-jog(ws-ind-jog)   to   ws-nome-jogador
-                   move ws-pontos(ws-ind-jog)     to   ws-pontos-jogador
-
-                   perform sorteia-estado
-                   move ws-estado(ws-ind-est)     to   ws-estado-sorteado
-
-                   move space                     to   ws-capital-jog
-                   move space                     to   ws-msn
-
-                   display sc-tela-jogar
-                   accept sc-tela-jogar
-
-
-      *>           testa se jogador acertou a resposta
-                   if ws-capital-jog = ws-capital(ws-ind-est) then
-                         add 1 to ws-pontos(ws-ind-jog)
-                         move "Acertou!!!"  to ws-msn
-                   else
-                         move "Errou!!!"    to ws-msn
-                   end-if
-
-                   display sc-tela-jogar
-                   accept sc-tela-jogar
-
-               end-perform
-
-           end-perform
-
-           .
-       jogar-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>   descobrir a proxima posição livre dentro da tabela de jogadores
-      *>------------------------------------------------------------------------
-       descobrir-prox-ind-jog section.
-      *>       executa variando o índice de jogadores ser maior que 4,
-      *>       o nome ser espaço
-           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > 4
-                                                     or ws-nome-jog(ws-ind-jog) = space
-               continue
-           end-perform
-           .
-       descobrir-prox-ind-jog-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>   sorteia o estado
-      *>------------------------------------------------------------------------
-       sorteia-estado section.
-
-            move zero   to   ws-ind-est
-            perform until ws-ind-est <> 0
-               accept ws-semente from time
-
-               compute ws-num_random = function random(ws-semente)
-
-               multiply ws-num_random by 27 giving ws-ind-est
-            end-perform
-           .
-       sorteia-estado-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>   imprimindo relatório final
-      *>------------------------------------------------------------------------
-       relatorio-final section.
-
-           perform until ws-sair = "X"
-                      or ws-sair = "x"
-
-               perform ordenar-jogadores
-
-               move space to ws-msn
-               move space to ws-sair
-
-               display sc-tela-relatorio
-               accept sc-tela-relatorio
-
-           end-perform
-
-           .
-       relatorio-final-exit.
-           exit.
-
-
-      *>------------------------------------------------------------------------
-      *>   ordenação da tabela de jogadores
-      *>------------------------------------------------------------------------
-       ordenar-jogadores section.
-           set ws-trocou  to true
-
-           perform until ws-nao_trocou
-               move 1           to     ws-ind-jog
-
-               set ws-nao_trocou   to true
-
-      *>       executa variando o índice de jogadores ser maior que 4,
-      *>       o nome ser espaço
-               perform until ws-ind-jog = 4
-               or ws-nome-jog(ws-ind-jog + 1) = space
-
-      *>           critério de ordenação é "pontos do jogador"
-                   if ws-pontos(ws-ind-jog) < ws-pontos(ws-ind-jog + 1) then
-      *>               faz troca...
-                       move ws-jogadores(ws-ind-jog + 1)  to  ws-jogadores-aux
-                       move ws-jogadores(ws-ind-jog)      to  ws-jogadores(ws-ind-jog + 1)
-                       move ws-jogadores-aux              to  ws-jogadores(ws-ind-jog)
-
-                       set ws-trocou         to  true
-
-                   end-if
-                   add  1   to ws-ind-jog
-               end-perform
-           end-perform
-
-           .
-       ordenar-jogadores-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>   finalização anormal - erro
-      *>------------------------------------------------------------------------
-       finaliza-anormal section.
-
-           display erase
-           display ws-msn-erro
-
-           stop run
-           .
-       finaliza-anormal-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>   finalização normal
-      *>------------------------------------------------------------------------
-       finaliza section.
-           stop run
-           .
-       finaliza-exit.
-           exit.
-
+      $set sourceformat"free"
+
+      *>divisão de identificação do programa
+       identification division.
+       program-id. "lista17exercicio2".
+       author. "Camila da Rosa Hostin".
+       installation. "PC".
+       date-written. 28/07/2020.
+       date-compiled. 28/07/2020.
+
+      *>divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqEstadoCapital assign to 'arqEstadoCapital.txt'
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqEstadoCapital.
+
+      *>   ranking acumulado dos jogadores, sobrevive entre execuções
+           select arqRankingJogadores assign to 'arqRankingJogadores.dat'
+           organization is indexed
+           access mode is dynamic
+           record key is fd-rank-nome
+           file status is ws-fs-arqRankingJogadores.
+
+       i-o-control.
+
+      *>declaração de variáveis
+       data division.
+
+      *>----variaveis de arquivos
+       file section.
+
+       fd arqEstadoCapital.
+       01 fd-arqEstadoCapital.
+          05 fd-estado                             pic  x(25).
+          05 fd-capital                            pic  x(25).
+          05 fd-regiao                             pic  x(10).
+          05 fd-dificuldade                        pic  x(01).
+             88 fd-dificuldade-facil                value "F".
+             88 fd-dificuldade-media                value "M".
+             88 fd-dificuldade-dificil              value "D".
+
+       fd arqRankingJogadores.
+       01 fd-ranking.
+          05 fd-rank-nome                          pic  x(25).
+          05 fd-rank-pontos                        pic  9(05).
+
+      *>----variaveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arqEstadoCapital                   pic  9(02).
+       77 ws-fs-arqRankingJogadores                pic  9(02).
+
+       01 ws-ranking.
+          05 ws-rank-nome                          pic  x(25).
+          05 ws-rank-pontos                        pic  9(05).
+
+       01  ws-estados occurs 27.
+           05 ws-estado                            pic  x(25).
+           05 ws-capital                           pic  x(25).
+           05 ws-regiao                            pic  x(10).
+           05 ws-dificuldade                       pic  x(01).
+              88 ws-dificuldade-facil               value "F".
+              88 ws-dificuldade-media               value "M".
+              88 ws-dificuldade-dificil             value "D".
+
+       01 ws-jogadores occurs 20.
+          05 ws-nome-jog                           pic  x(25).
+          05 ws-pontos                             pic  9(02) value zero.
+
+       01 ws-jogadores-aux.
+          05 ws-nome-jog-aux                       pic  x(25).
+          05 ws-pontos-aux                         pic  9(02) value zero.
+
+       01 ws-indices.
+          05 ws-ind-est                            pic  9(02).
+          05 ws-ind-jog                            pic  9(02).
+          05 ws-ind-regiao                         pic  9(02).
+          05 ws-ind-est-verif                      pic  9(02).
+
+      *>   quantos estados ainda não sorteados nesta rodada atendem ao tema
+      *>   escolhido - se zerar, sorteia-estado não pode continuar sorteando
+       77 ws-qtd-est-elegiveis                      pic  9(02) value zero.
+
+      *>   tema da rodada (branco = sem filtro, vale p/ todos os estados)
+       01 ws-tema-rodada.
+          05 ws-regiao-filtro                      pic  x(10).
+          05 ws-dificuldade-filtro                 pic  x(01).
+
+       77 ws-resposta-certa                        pic  x(01).
+          88 ws-acertou-resposta                    value "S".
+          88 ws-errou-resposta                      value "N".
+
+      *>   sinaliza quando o índice sorteado em sorteia-estado passou em
+      *>   todas as conferências (não repetido, dentro do tema da rodada)
+       77 ws-sorteio-valido                        pic  x(01).
+          88 ws-sorteio-e-valido                    value "S".
+
+      *>   acertos/tentativas de cada jogador, discriminados por região
+       01 ws-desempenho occurs 20.
+          05 ws-desemp-regioes occurs 10.
+             10 ws-desemp-regiao                   pic  x(10).
+             10 ws-desemp-acertos                  pic  9(02).
+             10 ws-desemp-tentativas                pic  9(02).
+
+       01 ws-tela-menu.
+          05 ws-cadastro-jogadores                 pic  x(01).
+          05 ws-jogar                              pic  x(01).
+
+
+       01 ws-tela-jogo.
+          05 ws-capital-jog                        pic  x(25).
+          05 ws-estado-sorteado                    pic  x(25).
+          05 ws-pontos-jogador                     pic  9(02).
+
+
+       01 ws-uso-comum.
+          05 ws-sair                               pic  x(01).
+          05 ws-msn                                pic  x(50).
+          05 ws-msn-erro.
+              10 ws-msn-erro-offset                pic  x(04).
+              10 filler                            pic  x(01) value '-'.
+              10 ws-msn-erro-cod                   pic  x(1).
+              10 filler                            pic  x(02) value '-'.
+              10 ws-msn-erro-text                  pic  x(42).
+
+          05 ws-nome-jogador                       pic  x(25).
+
+       01 ws-sorteio.
+          05  ws-semente                           pic  9(08).
+          05  ws-num_random                        pic  9(01)v9(07).
+
+
+       01 ws-controle                              pic  x(01).
+          88  ws-trocou                             value "1".
+          88  ws-nao_trocou                         value "5".
+
+      *>   marca os estados já sorteados na rodada atual, p/ não repetir
+       01 ws-estados-sorteados occurs 27            pic  x(01).
+          88  ws-estado-ja-sorteado                 value "X".
+
+
+
+      *>----variaveis para comunicação entre programas
+       linkage section.
+
+
+      *>----declaração de tela
+       screen section.
+       01  sc-tela-menu.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                                Tela Principal                                   ".
+           05 line 03 col 01 value "      MENU                                                                       ".
+           05 line 04 col 01 value "        [ ]Cadastro de Jogadores                                                 ".
+           05 line 05 col 01 value "        [ ]Jogar                                                                 ".
+
+
+           05 sc-sair-menu            line 01  col 71 pic x(01)
+           using ws-sair foreground-color 12.
+
+           05 sc-cadastro-jogadores   line 04  col 10 pic x(01)
+           using ws-cadastro-jogadores foreground-color 15.
+
+           05 sc-jogar                line 05  col 10 pic x(01)
+           using ws-jogar foreground-color 15.
+
+       01  sc-tela-cad-jogador.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                                Cadastro de Jogadores                            ".
+           05 line 03 col 01 value "                                                                                 ".
+           05 line 04 col 01 value "      Jogador  :                                                                 ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+
+           05 sc-sair-cad-jog            line 01  col 71 pic x(01)
+           using ws-sair foreground-color 12.
+
+           05 sc-nome-jog-cad-jog        line 04  col 17 pic x(25)
+           using ws-nome-jogador foreground-color 12.
+
+           05 sc-msn-cad-jog             line 22  col 16 pic x(50)
+           from ws-msn  foreground-color 12.
+
+       01  sc-tela-tema.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                Tema da Rodada                                  ".
+           05 line 03 col 01 value "      Regiao (branco=todas)      :                                              ".
+           05 line 04 col 01 value "      Dificuldade F/M/D (branco=todas):                                          ".
+
+           05 sc-regiao-tema             line 03  col 39 pic x(10)
+           using ws-regiao-filtro foreground-color 15.
+
+           05 sc-dificuldade-tema        line 04  col 42 pic x(01)
+           using ws-dificuldade-filtro foreground-color 15.
+
+       01  sc-tela-jogar.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                           Quiz Estados Brasileiros                              ".
+           05 line 03 col 01 value "                                                                                 ".
+           05 line 04 col 01 value "      Jogador  :                                   Pontos Acumulados:            ".
+           05 line 06 col 01 value "      Qual e a capital do estado:                                                ".
+           05 line 07 col 01 value "      Resposta :                                                                 ".
+
+
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+
+           05 sc-sair-jog                line 01  col 71 pic x(01)
+           using ws-sair foreground-color 12.
+
+           05 sc-nome-jog                line 04  col 17 pic x(25)
+           from ws-nome-jogador foreground-color 12.
+
+           05 sc-pontos-jog              line 04  col 71 pic 9(02)
+           from ws-pontos-jogador foreground-color 12.
+
+           05 sc-estado-sorteado-jog     line 06  col 34 pic x(25)
+           from ws-estado-sorteado foreground-color 12.
+
+
+           05 sc-resposta-jog            line 07  col 17 pic x(25)
+           using ws-capital-jog  foreground-color 12.
+
+
+           05 sc-msn-jog                 line 22  col 16 pic x(50)
+           from ws-msn  foreground-color 12.
+
+
+       01  sc-tela-relatorio.
+      *>                                0    1    1    2    2    3    3    4    4    5    5    6    6    7    7    8
+      *>                                5    0    5    0    5    0    5    0    5    0    5    0    5    0    5    0
+      *>                            ----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+----+
+           05 blank screen.
+           05 line 01 col 01 value "                                                                     [ ]Sair     ".
+           05 line 02 col 01 value "                                Resultados finais                                ".
+           05 line 03 col 01 value "                                                                                 ".
+           05 line 04 col 01 value "  Quarto colocado  :                                        Pontos:              ".
+           05 line 05 col 01 value "  Terceiro colocado:                                        Pontos:              ".
+           05 line 06 col 01 value "  Segundo colocado :                                        Pontos:              ".
+           05 line 07 col 01 value "  Vencedor         :                                        Pontos:              ".
+           05 line 22 col 01 value "              [__________________________________________________]               ".
+
+
+           05 sc-sair-rel                line 01  col 71 pic x(01)
+           using ws-sair foreground-color 12.
+
+           05 sc-nome-jog4-rel           line 04  col 21 pic x(25)
+           from ws-nome-jog(4) foreground-color 12.
+           05 sc-pontos-jog4-rel         line 04  col 68 pic 9(02)
+           from ws-pontos(4) foreground-color 12.
+
+           05 sc-nome-jog3-rel           line 05  col 21 pic x(25)
+           from ws-nome-jog(3) foreground-color 12.
+           05 sc-pontos-jog3-rel         line 05  col 68 pic 9(02)
+           from ws-pontos(3) foreground-color 12.
+
+           05 sc-nome-jog2-rel           line 06  col 21 pic x(25)
+           from ws-nome-jog(2) foreground-color 12.
+           05 sc-pontos-jog2-rel         line 06  col 68 pic 9(02)
+           from ws-pontos(2) foreground-color 12.
+
+           05 sc-nome-jog1-rel           line 07  col 21 pic x(25)
+           from ws-nome-jog(1) foreground-color 12.
+           05 sc-pontos-jog1-rel         line 07  col 68 pic 9(02)
+           from ws-pontos(1) foreground-color 12.
+
+           05 sc-msn-rel                 line 22  col 16 pic x(50)
+           from ws-msn  foreground-color 12.
+
+      *>declaração do corpo do programa
+       procedure division.
+
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+      *>   open input abre o arquivo para leitura
+           open input arqEstadoCapital.
+      *>   tratamento de erro - file status diferente de 0, erro ao abrir arquivo
+           if ws-fs-arqEstadoCapital <> 0 then
+               move 1 to ws-msn-erro-offset
+               move ws-fs-arqEstadoCapital to ws-msn-erro-cod
+               move 'Erro ao Abrir Arquivo arqEstadoCapital' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   executa variando o índice de temperatura até o índice ser maior que 27
+           perform varying ws-ind-est from 1 by 1 until ws-fs-arqEstadoCapital = 10
+                                                                 or ws-ind-est > 27
+
+      *>       lê o arquivo de estados
+               read arqEstadoCapital into ws-estados(ws-ind-est)
+
+      *>       tratamento de erro - file status diferente de 0 e 10
+               if ws-fs-arqEstadoCapital <> 0
+               and ws-fs-arqEstadoCapital <> 10  then
+                   move 2 to ws-msn-erro-offset
+                   move ws-fs-arqEstadoCapital to ws-msn-erro-cod
+                   move 'Erro ao Ler Arquivo arqEstadoCapital' to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+           end-perform
+
+      *>   fechar arquivo
+           close arqEstadoCapital.
+      *>   tratamento de erro  - file status diferente de 0
+           if ws-fs-arqEstadoCapital <> 0 then
+               move 3 to ws-msn-erro-offset
+               move ws-fs-arqEstadoCapital to ws-msn-erro-cod
+               move 'Erro ao Fechar Arquivo arqEstadoCapital' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   open i-o mantém o ranking acumulado entre execuções do programa
+           open i-o arqRankingJogadores.
+      *>   tratamento de erro - '05' é aceito p/ arquivo ainda não existente
+           if ws-fs-arqRankingJogadores <> '00'
+           and ws-fs-arqRankingJogadores <> '05' then
+               move 4 to ws-msn-erro-offset
+               move ws-fs-arqRankingJogadores to ws-msn-erro-cod
+               move 'Erro ao Abrir Arquivo arqRankingJogadores' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+      *>    menu do sistema
+           perform until ws-sair = "X"
+                      or ws-sair = "x"
+
+               move space  to ws-cadastro-jogadores
+               move space  to ws-jogar
+               move space  to ws-sair
+
+               display sc-tela-menu
+               accept sc-tela-menu
+
+               if  ws-cadastro-jogadores  = "X"
+               or  ws-cadastro-jogadores  = "x"  then
+                    perform cadastrar-jogadores
+               end-if
+
+               if  ws-jogar = "X"
+               or  ws-jogar = "x" then
+                    perform jogar
+               end-if
+
+           end-perform
+      *>   chamar impressao de relatorio
+           perform relatorio-final
+
+
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  cadastro de jogadores, sao admitidos até 4 jogadores
+      *>------------------------------------------------------------------------
+       cadastrar-jogadores section.
+
+           perform until ws-sair = "V"
+                      or ws-sair = "v"
+
+               move space  to ws-nome-jogador
+
+               display sc-tela-cad-jogador
+               accept sc-tela-cad-jogador
+
+               move space     to   ws-msn
+
+      *>       consistindo a digitação do User, nomes = spaces  são ignorados
+               if ws-nome-jogador <> space then
+                   perform descobrir-prox-ind-jog
+
+      *>           consistencia da quantidade de jogadores para evitar estouro de tabela
+                   if ws-ind-jog <= 20 then
+
+      *>               salvar jogador na tabela de jogadores
+                       move ws-nome-jogador   to  ws-nome-jog(ws-ind-jog)
+                   else
+                       move "Quantidade de jogadores completa" to ws-msn
+                   end-if
+               end-if
+
+           end-perform
+           .
+       cadastrar-jogadores-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>   motor do jogo
+      *>------------------------------------------------------------------------
+       jogar section.
+
+           perform until ws-sair = "V"
+                      or ws-sair = "v"
+
+      *>       escolhe o tema da rodada (região e/ou dificuldade)
+               move space to ws-regiao-filtro
+               move space to ws-dificuldade-filtro
+
+               display sc-tela-tema
+               accept sc-tela-tema
+
+               move function upper-case(ws-regiao-filtro)      to ws-regiao-filtro
+               move function upper-case(ws-dificuldade-filtro) to ws-dificuldade-filtro
+
+      *>       zera as marcas de sorteio a cada rodada nova
+               perform reiniciar-sorteio
+
+      *>       executa variando o índice de jogadores ser maior que 20,
+      *>       o nome ser espaço ou os jogadores resolverem sair
+               perform varying  ws-ind-jog  from 1 by 1 until ws-ind-jog > 20
+                                                          or  ws-nome-jog(ws-ind-jog) = spaces
+                                                          or  ws-sair = "V"
+                                                          or  ws-sair = "v"
+      *>           jogador da rodada...
+                   move ws-nome-jog(ws-ind-jog)   to   ws-nome-jogador
+                   move ws-pontos(ws-ind-jog)     to   ws-pontos-jogador
+
+                   perform sorteia-estado
+                   move ws-estado(ws-ind-est)     to   ws-estado-sorteado
+
+                   move space                     to   ws-capital-jog
+                   move space                     to   ws-msn
+
+                   display sc-tela-jogar
+                   accept sc-tela-jogar
+
+
+      *>           testa se jogador acertou a resposta
+                   if ws-capital-jog = ws-capital(ws-ind-est) then
+                         add 1 to ws-pontos(ws-ind-jog)
+                         move "Acertou!!!"  to ws-msn
+                         set ws-acertou-resposta to true
+                   else
+                         move "Errou!!!"    to ws-msn
+                         set ws-errou-resposta to true
+                   end-if
+
+      *>           acumula o desempenho do jogador nesta região
+                   perform registrar-desempenho-regiao
+
+                   display sc-tela-jogar
+                   accept sc-tela-jogar
+
+               end-perform
+
+           end-perform
+
+           .
+       jogar-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>   descobrir a proxima posição livre dentro da tabela de jogadores
+      *>------------------------------------------------------------------------
+       descobrir-prox-ind-jog section.
+      *>       executa variando o índice de jogadores ser maior que 20,
+      *>       o nome ser espaço
+           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > 20
+                                                     or ws-nome-jog(ws-ind-jog) = space
+               continue
+           end-perform
+           .
+       descobrir-prox-ind-jog-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   acumula acertos/tentativas do jogador da vez, por região
+      *>------------------------------------------------------------------------
+       registrar-desempenho-regiao section.
+
+      *>       procura a região do estado sorteado na tabela do jogador, ou
+      *>       a primeira posição livre para essa região
+           perform varying ws-ind-regiao from 1 by 1 until ws-ind-regiao > 10
+                            or ws-desemp-regiao(ws-ind-jog, ws-ind-regiao) = ws-regiao(ws-ind-est)
+                            or ws-desemp-regiao(ws-ind-jog, ws-ind-regiao) = space
+               continue
+           end-perform
+
+           if ws-ind-regiao <= 10 then
+               if ws-desemp-regiao(ws-ind-jog, ws-ind-regiao) = space then
+                   move ws-regiao(ws-ind-est) to ws-desemp-regiao(ws-ind-jog, ws-ind-regiao)
+               end-if
+
+               add 1 to ws-desemp-tentativas(ws-ind-jog, ws-ind-regiao)
+
+               if ws-acertou-resposta then
+                   add 1 to ws-desemp-acertos(ws-ind-jog, ws-ind-regiao)
+               end-if
+           end-if
+           .
+       registrar-desempenho-regiao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   sorteia o estado
+      *>------------------------------------------------------------------------
+       sorteia-estado section.
+
+            move zero   to   ws-ind-est
+
+      *>     confere antes de sortear se o tema da rodada ainda deixa algum
+      *>     estado não sorteado disponível, senão o sorteio abaixo giraria
+      *>     para sempre sem nunca cair num índice aceito
+            perform contar-estados-elegiveis
+
+            if ws-qtd-est-elegiveis = 0 then
+                move "Tema sem estados suficientes - sorteando entre todos" to ws-msn
+                move space to ws-regiao-filtro
+                move space to ws-dificuldade-filtro
+                perform contar-estados-elegiveis
+            end-if
+
+            if ws-qtd-est-elegiveis > 0 then
+                move "N" to ws-sorteio-valido
+                perform until ws-sorteio-e-valido
+                   accept ws-semente from time
+
+                   compute ws-num_random = function random(ws-semente)
+
+      *>            function integer trunca para baixo, então o resultado
+      *>            cobre 1-27 por inteiro (multiply direto deixava o 27
+      *>            inalcançável, já que 0,9999999 x 27 trunca para 26)
+                   compute ws-ind-est = function integer(ws-num_random * 27) + 1
+
+      *>            um estado já sorteado nesta rodada não pode sair de novo, e o
+      *>            tema da rodada (região/dificuldade) restringe quais valem
+                   if ws-estado-ja-sorteado(ws-ind-est)
+                   or (ws-regiao-filtro <> space and ws-regiao(ws-ind-est) <> ws-regiao-filtro)
+                   or (ws-dificuldade-filtro <> space and ws-dificuldade(ws-ind-est) <> ws-dificuldade-filtro) then
+                       continue
+                   else
+                       set ws-sorteio-e-valido to true
+                   end-if
+                end-perform
+
+                move "X" to ws-estados-sorteados(ws-ind-est)
+            end-if
+           .
+       sorteia-estado-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   conta quantos estados ainda não sorteados nesta rodada atendem o
+      *>   tema (região/dificuldade) escolhido para a rodada
+      *>------------------------------------------------------------------------
+       contar-estados-elegiveis section.
+
+           move zero to ws-qtd-est-elegiveis
+
+           perform varying ws-ind-est-verif from 1 by 1 until ws-ind-est-verif > 27
+               if not ws-estado-ja-sorteado(ws-ind-est-verif)
+               and (ws-regiao-filtro = space or ws-regiao(ws-ind-est-verif) = ws-regiao-filtro)
+               and (ws-dificuldade-filtro = space or ws-dificuldade(ws-ind-est-verif) = ws-dificuldade-filtro) then
+                   add 1 to ws-qtd-est-elegiveis
+               end-if
+           end-perform
+           .
+       contar-estados-elegiveis-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   reinicia as marcas de sorteio no começo de cada rodada
+      *>------------------------------------------------------------------------
+       reiniciar-sorteio section.
+
+           perform varying ws-ind-est from 1 by 1 until ws-ind-est > 27
+               move space to ws-estados-sorteados(ws-ind-est)
+           end-perform
+           .
+       reiniciar-sorteio-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>   imprimindo relatório final
+      *>------------------------------------------------------------------------
+       relatorio-final section.
+
+           perform ordenar-jogadores
+
+      *>   acumula os pontos desta rodada no ranking de todas as sessões
+           perform atualizar-ranking-geral
+
+           perform until ws-sair = "X"
+                      or ws-sair = "x"
+
+               move space to ws-msn
+               move space to ws-sair
+
+               display sc-tela-relatorio
+               accept sc-tela-relatorio
+
+           end-perform
+
+      *>   mostra o placar acumulado de todas as sessões já jogadas
+           perform exibir-ranking-geral
+
+      *>   mostra o aproveitamento de cada jogador, por região
+           perform exibir-desempenho-regiao
+
+           .
+       relatorio-final-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   exibe o aproveitamento de cada jogador desta sessão, por região
+      *>------------------------------------------------------------------------
+       exibir-desempenho-regiao section.
+
+           display erase
+           display "Aproveitamento por Regiao"
+           display "---------------------------------------------"
+
+           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > 20
+                                                      or ws-nome-jog(ws-ind-jog) = space
+
+               display ws-nome-jog(ws-ind-jog)
+
+               perform varying ws-ind-regiao from 1 by 1 until ws-ind-regiao > 10
+                                              or ws-desemp-regiao(ws-ind-jog, ws-ind-regiao) = space
+
+                   display "   " ws-desemp-regiao(ws-ind-jog, ws-ind-regiao) " - "
+                           ws-desemp-acertos(ws-ind-jog, ws-ind-regiao) "/"
+                           ws-desemp-tentativas(ws-ind-jog, ws-ind-regiao)
+
+               end-perform
+
+           end-perform
+
+           display "---------------------------------------------"
+           display "Pressione enter para continuar"
+           accept ws-nome-jogador
+
+           .
+       exibir-desempenho-regiao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   acumula os pontos da rodada atual no ranking persistente
+      *>------------------------------------------------------------------------
+       atualizar-ranking-geral section.
+
+           perform varying ws-ind-jog from 1 by 1 until ws-ind-jog > 20
+                                                      or ws-nome-jog(ws-ind-jog) = space
+
+               move ws-nome-jog(ws-ind-jog) to fd-rank-nome
+               read arqRankingJogadores
+
+               evaluate ws-fs-arqRankingJogadores
+                   when '00'
+      *>               jogador já ranqueado, soma os pontos desta rodada
+                       compute fd-rank-pontos = fd-rank-pontos + ws-pontos(ws-ind-jog)
+                       rewrite fd-ranking
+                       if ws-fs-arqRankingJogadores <> '00' then
+                           move 6 to ws-msn-erro-offset
+                           move ws-fs-arqRankingJogadores to ws-msn-erro-cod
+                           move 'Erro ao Regravar Arquivo arqRankingJogadores' to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   when '23'
+      *>               primeira aparição do jogador no ranking geral
+                       move ws-pontos(ws-ind-jog) to fd-rank-pontos
+                       write fd-ranking
+                       if ws-fs-arqRankingJogadores <> '00' then
+                           move 6 to ws-msn-erro-offset
+                           move ws-fs-arqRankingJogadores to ws-msn-erro-cod
+                           move 'Erro ao Gravar Arquivo arqRankingJogadores' to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   when other
+                       move 6 to ws-msn-erro-offset
+                       move ws-fs-arqRankingJogadores to ws-msn-erro-cod
+                       move 'Erro ao Ler Arquivo arqRankingJogadores' to ws-msn-erro-text
+                       perform finaliza-anormal
+               end-evaluate
+
+           end-perform
+
+           .
+       atualizar-ranking-geral-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   exibe o placar acumulado de todas as sessões já jogadas
+      *>------------------------------------------------------------------------
+       exibir-ranking-geral section.
+
+           display erase
+           display "Ranking Geral (todas as sessoes)"
+           display "---------------------------------------------"
+
+           move low-values to fd-rank-nome
+           start arqRankingJogadores key is greater than or equal to fd-rank-nome
+
+           if ws-fs-arqRankingJogadores = '00' then
+               perform until ws-fs-arqRankingJogadores = '10'
+                   read arqRankingJogadores next into ws-ranking
+
+                   if ws-fs-arqRankingJogadores = '00' then
+                       display ws-rank-nome " - " ws-rank-pontos " pontos"
+                   else
+                       if ws-fs-arqRankingJogadores <> '10' then
+                           move 7 to ws-msn-erro-offset
+                           move ws-fs-arqRankingJogadores to ws-msn-erro-cod
+                           move 'Erro ao Ler Arquivo arqRankingJogadores' to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+               end-perform
+           end-if
+
+           display "---------------------------------------------"
+           display "Pressione enter para continuar"
+           accept ws-nome-jogador
+
+           .
+       exibir-ranking-geral-exit.
+           exit.
+
+
+      *>------------------------------------------------------------------------
+      *>   ordenação da tabela de jogadores
+      *>------------------------------------------------------------------------
+       ordenar-jogadores section.
+           set ws-trocou  to true
+
+           perform until ws-nao_trocou
+               move 1           to     ws-ind-jog
+
+               set ws-nao_trocou   to true
+
+      *>       executa variando o índice de jogadores ser maior que 20,
+      *>       o nome ser espaço
+               perform until ws-ind-jog = 20
+               or ws-nome-jog(ws-ind-jog + 1) = space
+
+      *>           critério de ordenação é "pontos do jogador"
+                   if ws-pontos(ws-ind-jog) < ws-pontos(ws-ind-jog + 1) then
+      *>               faz troca...
+                       move ws-jogadores(ws-ind-jog + 1)  to  ws-jogadores-aux
+                       move ws-jogadores(ws-ind-jog)      to  ws-jogadores(ws-ind-jog + 1)
+                       move ws-jogadores-aux              to  ws-jogadores(ws-ind-jog)
+
+                       set ws-trocou         to  true
+
+                   end-if
+                   add  1   to ws-ind-jog
+               end-perform
+           end-perform
+
+           .
+       ordenar-jogadores-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   finalização anormal - erro
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+           display erase
+           display ws-msn-erro
+
+      *>   goback devolve o controle a quem chamou este programa (o menu),
+      *>   em vez de encerrar todo o run unit como stop run faria
+           goback
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   finalização normal
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqRankingJogadores.
+           if ws-fs-arqRankingJogadores <> '00' then
+               move 5 to ws-msn-erro-offset
+               move ws-fs-arqRankingJogadores to ws-msn-erro-cod
+               move 'Erro ao Fechar Arquivo arqRankingJogadores' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   goback devolve o controle a quem chamou este programa (o menu),
+      *>   em vez de encerrar todo o run unit como stop run faria
+           goback
+           .
+       finaliza-exit.
+           exit.
+
