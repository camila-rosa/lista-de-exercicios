@@ -34,6 +34,7 @@
 
        fd arqTemperatura.
        01 fd-relatorioTemp.
+          05 fd-data                               pic  x(10).
           05 fd-temperatura                        pic s9(02)v99.
 
       *>---vari�veis de trabalho---
@@ -41,16 +42,36 @@
 
        77 ws-fs-arqTemperatura                     pic  9(02).
 
-       01 ws-temperaturas occurs 30.
+      *>   dimensionado para varios meses de leituras, nao mais 30 fixos
+       01 ws-temperaturas occurs 400.
+          05 ws-data                               pic  x(10).
           05 ws-temp                               pic s9(02)v99.
 
+      *>   quantidade de leituras de fato presentes no arquivo
+       77 ws-qtd-temperaturas                      pic  9(03) value zero.
+
        77 ws-media-temp                            pic s9(02)v99.
 
        77 ws-temp-total                            pic s9(03)v99.
 
-       77 ws-dia                                   pic  9(02).
-       77 ws-ind-temp                              pic  9(02).
+       77 ws-data-consulta                         pic  x(10).
+       77 ws-ind-temp                              pic  9(03).
        77 ws-sair                                  pic  x(01).
+       77 ws-continuar                             pic  x(01).
+
+      *>   temperatura minima/maxima do historico, com a data de cada uma
+       77 ws-temp-min                              pic s9(02)v99.
+       77 ws-temp-max                              pic s9(02)v99.
+       77 ws-data-min                              pic  x(10).
+       77 ws-data-max                              pic  x(10).
+
+      *>   tendencia das ultimas leituras (subindo/descendo/estavel/variavel)
+       77 ws-tendencia                             pic  x(10).
+       77 ws-tend-inicio                           pic  9(03).
+       77 ws-tend-teve-subida                      pic  x(01).
+          88 ws-teve-subida                         value "S".
+       77 ws-tend-teve-queda                       pic  x(01).
+          88 ws-teve-queda                          value "S".
 
       *>  mensagens de erro
        01 ws-msn-erro.
@@ -93,9 +114,10 @@
                perform finaliza-anormal
            end-if
 
-      *>   executa variando o �ndice de temperatura at� o �ndice ser maior que 30
+      *>   executa variando o �ndice de temperatura at� acabar o arquivo ou
+      *>   a tabela em mem�ria encher, seja qual for a quantidade de registros
            perform varying ws-ind-temp from 1 by 1 until ws-fs-arqTemperatura = 10
-                                                               or ws-ind-temp > 30
+                                                               or ws-ind-temp > 400
 
       *>       l� o arquivo de temperatura
                read arqTemperatura into ws-temperaturas(ws-ind-temp)
@@ -108,8 +130,21 @@
                    perform finaliza-anormal
                end-if
 
+      *>       so conta como leitura valida quando a leitura deu certo
+               if ws-fs-arqTemperatura = 0 then
+                   add 1 to ws-qtd-temperaturas
+               end-if
+
            end-perform
 
+      *>   avisa quando o arquivo tem mais leituras do que a tabela
+      *>   comporta, para que o relatorio nao pareca completo sem ser
+           if ws-ind-temp > 400
+           and ws-fs-arqTemperatura <> 10 then
+               display "Aviso: arqTemperatura.txt tem mais de 400 leituras - "
+                        "processando apenas as 400 primeiras"
+           end-if
+
       *>   fechar arquivo
            close arqTemperatura.
       *>   tratamento de erro  - file status diferente de 0
@@ -130,30 +165,47 @@
 
       *>   chamando rotina de calculo da m�dia de temperatura
            perform calc-media-temp
+      *>   chamando rotina de minima/maxima/tendencia
+           perform calc-tendencia-temp
+
+      *>   mostra o resumo do historico antes de entrar no menu de consultas
+      *>   minima/maxima so tem sentido se alguma leitura foi de fato carregada
+           display erase
+           if ws-qtd-temperaturas > 0 then
+               display "Media geral      : " ws-media-temp
+               display "Minima registrada: " ws-temp-min " em " ws-data-min
+               display "Maxima registrada: " ws-temp-max " em " ws-data-max
+               display "Tendencia recente: " ws-tendencia
+           else
+               display "Nenhuma leitura carregada de arqTemperatura.txt"
+           end-if
+           display "Pressione enter para continuar"
+           accept ws-continuar
 
       *>   menu do sistema
            perform until ws-sair = "S"
                       or ws-sair = "s"
                display erase
 
-      *>       informar o dia
-               display "Dia a ser testado: "
-               accept ws-dia
+      *>       informar a data (dd/mm/aaaa), em vez de uma posicao no vetor
+               display "Data a ser testada (dd/mm/aaaa): "
+               accept ws-data-consulta
+
+               perform buscar-temp-por-data
 
-               if  ws-dia > 1
-               and ws-dia < 30 then
-                   if ws-temp(ws-dia) > ws-media-temp then
-                       display "A temperatura do dia " ws-dia " esta acima da media"
+               if ws-ind-temp <> 0 then
+                   if ws-temp(ws-ind-temp) > ws-media-temp then
+                       display "A temperatura do dia " ws-data-consulta " esta acima da media"
                    else
-                   if ws-temp(ws-dia) < ws-media-temp then
-                           display "A temperatura do dia " ws-dia " esta abaixo da media"
+                   if ws-temp(ws-ind-temp) < ws-media-temp then
+                           display "A temperatura do dia " ws-data-consulta " esta abaixo da media"
                    else
                            display "A temperatura esta na media"
                    end-if
                    end-if
                else
-      *>           se informar um dia menos que 1 e maior que 30
-                   display "Dia fora do intervalo valido (1-30)"
+      *>           data nao localizada no historico carregado
+                   display "Data nao encontrada no historico"
                end-if
 
       *>       condi��o de sa�da
@@ -175,21 +227,114 @@
       *>   inicializando vari�vel de temperatura total
            move 0 to ws-temp-total
 
-      *>   executa variando o �ndice de temperatura at� o �ndice ser maior que 30
-           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > 30
+      *>   executa variando o �ndice de temperatura at� o �ndice ser maior
+      *>   que a quantidade de leituras de fato presentes no arquivo
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtd-temperaturas
 
       *>       somando todas as temperaturas
                compute ws-temp-total = ws-temp-total + ws-temp(ws-ind-temp)
 
+      *>       acompanhando a minima e a maxima do historico
+               if ws-ind-temp = 1 then
+                   move ws-temp(ws-ind-temp) to ws-temp-min
+                   move ws-temp(ws-ind-temp) to ws-temp-max
+                   move ws-data(ws-ind-temp) to ws-data-min
+                   move ws-data(ws-ind-temp) to ws-data-max
+               else
+                   if ws-temp(ws-ind-temp) < ws-temp-min then
+                       move ws-temp(ws-ind-temp) to ws-temp-min
+                       move ws-data(ws-ind-temp) to ws-data-min
+                   end-if
+                   if ws-temp(ws-ind-temp) > ws-temp-max then
+                       move ws-temp(ws-ind-temp) to ws-temp-max
+                       move ws-data(ws-ind-temp) to ws-data-max
+                   end-if
+               end-if
+
            end-perform
 
-      *>   calculo da m�dia da temperatura
-           compute ws-media-temp = ws-temp-total / 30
+      *>   calculo da media da temperatura - so divide se ha alguma leitura
+      *>   carregada, senao arqTemperatura.txt vazio/ilegivel dividiria por zero
+           if ws-qtd-temperaturas > 0 then
+               compute ws-media-temp = ws-temp-total / ws-qtd-temperaturas
+           else
+               move zero to ws-media-temp
+           end-if
 
            .
        calc-media-temp-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>   tendencia (subindo/descendo/estavel) nas ultimas leituras
+      *>------------------------------------------------------------------------
+       calc-tendencia-temp section.
+
+           move space to ws-tend-teve-subida
+           move space to ws-tend-teve-queda
+
+           if ws-qtd-temperaturas < 2 then
+               move "Indefinida" to ws-tendencia
+           else
+      *>       janela com as ultimas 5 leituras, ou menos se nao houver 5
+               compute ws-tend-inicio = ws-qtd-temperaturas - 4
+               if ws-tend-inicio < 1 then
+                   move 1 to ws-tend-inicio
+               end-if
+
+               perform varying ws-ind-temp from ws-tend-inicio by 1
+                                until ws-ind-temp >= ws-qtd-temperaturas
+
+                   if ws-temp(ws-ind-temp + 1) > ws-temp(ws-ind-temp) then
+                       set ws-teve-subida to true
+                   end-if
+                   if ws-temp(ws-ind-temp + 1) < ws-temp(ws-ind-temp) then
+                       set ws-teve-queda to true
+                   end-if
+
+               end-perform
+
+               if ws-teve-subida and ws-teve-queda then
+                   move "Variavel" to ws-tendencia
+               else
+               if ws-teve-subida then
+                   move "Subindo" to ws-tendencia
+               else
+               if ws-teve-queda then
+                   move "Descendo" to ws-tendencia
+               else
+                   move "Estavel" to ws-tendencia
+               end-if
+               end-if
+               end-if
+           end-if
+
+           .
+       calc-tendencia-temp-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   localiza a leitura de uma data no historico carregado
+      *>------------------------------------------------------------------------
+       buscar-temp-por-data section.
+
+           move zero to ws-ind-temp
+
+      *>   executa variando o �ndice at� achar a data ou esgotar as leituras
+           perform varying ws-ind-temp from 1 by 1 until ws-ind-temp > ws-qtd-temperaturas
+                                                       or ws-data(ws-ind-temp) = ws-data-consulta
+               continue
+           end-perform
+
+      *>   n�o achou a data dentro do historico carregado
+           if ws-ind-temp > ws-qtd-temperaturas then
+               move zero to ws-ind-temp
+           end-if
+
+           .
+       buscar-temp-por-data-exit.
+           exit.
+
 
       *>------------------------------------------------------------------------
       *>   finaliza��o anormal - erro
@@ -199,7 +344,9 @@
            display erase
            display ws-msn-erro
 
-           stop run
+      *>   goback devolve o controle a quem chamou este programa (o menu),
+      *>   em vez de encerrar todo o run unit como stop run faria
+           goback
            .
        finaliza-anormal-exit.
            exit.
@@ -208,7 +355,9 @@
       *>   finaliza��o normal
       *>------------------------------------------------------------------------
        finaliza section.
-           stop run
+      *>   goback devolve o controle a quem chamou este programa (o menu),
+      *>   em vez de encerrar todo o run unit como stop run faria
+           goback
            .
        finaliza-exit.
            exit.
