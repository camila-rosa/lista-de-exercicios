@@ -0,0 +1,92 @@
+      $set sourceformat"free"
+
+      *>divisão de identificação do programa
+       identification division.
+       program-id. "lista17menu".
+       author. "Camila da Rosa Hostin".
+       installation. "PC".
+       date-written. 09/08/2020.
+       date-compiled. 09/08/2020.
+
+      *>divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>declaração de variáveis
+       data division.
+
+      *>----variaveis de trabalho
+       working-storage section.
+
+       77 ws-opcao                                 pic  x(01).
+       77 ws-sair                                  pic  x(01) value 'N'.
+
+      *>declaração do corpo do programa
+       procedure division.
+
+      *>   menu principal que reúne os quatro programas independentes do
+      *>   sistema, para que o operador não precise saber os program-ids
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+           perform until ws-sair = 'S'
+
+               display erase
+               display 'Sistema Academico - Menu Principal'
+               display '-----------------------------------'
+               display '1 - Cadastro Academico (tela completa)'
+               display '2 - Cadastro Academico (modo classico/lote)'
+               display '3 - Quiz de Estados'
+               display '4 - Monitor de Temperatura'
+               display '0 - Sair'
+               accept ws-opcao
+
+               evaluate ws-opcao
+                   when '1'
+      *>               cadastro acadêmico com tela, com o histórico mais
+      *>               recente de funcionalidades (paginação, financeiro,
+      *>               notas ponderadas, trilha de auditoria)
+                       call "lista17exercicio1-com-tela"
+      *>               cancel força a reinicialização da working-storage do
+      *>               programa chamado na próxima chamada (goback sozinho
+      *>               preserva o estado das variáveis entre chamadas)
+                       cancel "lista17exercicio1-com-tela"
+                   when '2'
+      *>               variante clássica, com o extrato em lote (csv) que
+      *>               só existe aqui; mantém seu próprio arqCadastroAlunos.dat,
+      *>               ainda não unificado com o arqAlunos.dat da tela completa
+                       call "lista17exercicio1"
+                       cancel "lista17exercicio1"
+                   when '3'
+                       call "lista17exercicio2"
+                       cancel "lista17exercicio2"
+                   when '4'
+                       call "lista17exercicio3"
+                       cancel "lista17exercicio3"
+                   when '0'
+                       move 'S' to ws-sair
+                   when other
+                       display 'Opcao Invalida'
+                       display 'Pressione enter para continuar'
+                       accept ws-opcao
+               end-evaluate
+
+           end-perform
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>   finalização normal
+      *>------------------------------------------------------------------------
+       finaliza section.
+           stop run
+           .
+       finaliza-exit.
+           exit.
