@@ -0,0 +1,317 @@
+      $set sourceformat"free"
+      *> divisão de identificação do programa
+       identification division.
+       program-id. "lista17reconciliacao".
+       author. "Camila da Rosa Hostin".
+       installation. "PC".
+       date-written. 09/08/2020.
+       date-compiled. 09/08/2020.
+
+      *> divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arqCadastroAlunos assign to "arqCadastroAlunos.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is automatic
+           record key is fd-cod-aluno
+           alternate record key is fd-aluno with duplicates
+           file status is ws-fs-arqCadastroAlunos.
+
+           select arqControleReconciliacao assign to "arqControleReconciliacao.txt"
+           organization is line sequential
+           access mode is sequential
+           lock mode is automatic
+           file status is ws-fs-arqControle.
+
+       i-o-control.
+
+      *> declaração de variáveis
+       data division.
+
+      *>----variaveis de arquivos
+       file section.
+
+      *>   mesmo layout de fd-alunos em lista17exercicio1, já que o repositório
+      *>   não usa copybooks - qualquer alteração de layout lá precisa ser
+      *>   replicada aqui também
+       fd arqCadastroAlunos.
+
+       01 fd-alunos.
+           05 fd-cod-aluno                         pic  9(03).
+           05 fd-aluno                             pic  x(25).
+           05 fd-endereco                          pic  x(35).
+           05 fd-mae                               pic  x(25).
+           05 fd-pai                               pic  x(25).
+           05 fd-telefone                          pic  x(15).
+           05 fd-nota-g.
+               10 fd-notas occurs 4.
+                   15 fd-nota                      pic  9(02)v99.
+           05 fd-media                             pic  9(02)v99.
+           05 fd-situacao                          pic  x(01).
+               88 fd-situacao-aprovado                    value "A".
+               88 fd-situacao-reprovado                   value "R".
+           05 fd-ativo                             pic  x(01).
+               88 fd-ativo-sim                            value "S".
+               88 fd-ativo-nao                            value "N".
+
+      *>   arquivo de controle com a fotografia da execução anterior
+       fd arqControleReconciliacao.
+
+       01 fd-controle.
+           05 fd-ctr-data-hora                     pic  x(21).
+           05 filler                               pic  x(01) value space.
+           05 fd-ctr-qtd-registros                 pic  9(05).
+           05 filler                               pic  x(01) value space.
+           05 fd-ctr-total-controle                pic  9(09).
+
+      *>----variaveis de trabalho
+       working-storage section.
+
+       77 ws-fs-arqCadastroAlunos                  pic  x(02).
+       77 ws-fs-arqControle                        pic  x(02).
+
+      *>   totais apurados na leitura de hoje
+       77 ws-qtd-registros                         pic  9(05) value zero.
+       77 ws-total-controle                        pic  9(09) value zero.
+       77 ws-parcial-nota                          pic  9(05).
+       77 ws-ind-nota-rec                          pic  9(01).
+
+      *>   totais lidos do arquivo de controle da execução anterior
+       77 ws-existe-controle-anterior              pic  x(01) value 'N'.
+           88 ws-tem-controle-anterior                    value 'S'.
+       77 ws-ctr-qtd-anterior                      pic  9(05).
+       77 ws-ctr-total-anterior                    pic  9(09).
+
+       77 ws-data-hora-atual                       pic  x(21).
+
+      *>  mensagens de erro
+       01 ws-msn-erro.
+           05 ws-msn-erro-offset                   pic  9(04).
+           05 filler                               pic  x(01) value "-".
+           05 ws-msn-erro-cod                      pic  x(02).
+           05 filler                               pic  x(01) value space.
+           05 ws-msn-erro-text                     pic  x(42).
+
+      *>----variaveis para comunicação entre programas
+       linkage section.
+
+      *>declaração do corpo do programa
+       procedure division.
+
+      *>   lote de reconciliação noturna do cadastro de alunos - sem tela,
+      *>   pensado para rodar desacompanhado (job agendado / cron)
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+
+      *>------------------------------------------------------------------------
+      *>  procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+
+           move function current-date to ws-data-hora-atual
+
+           open input arqCadastroAlunos
+
+      *>   tratamento de erro
+           if ws-fs-arqCadastroAlunos <> '00' then
+               move 1 to ws-msn-erro-offset
+               move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+               move 'Erro ao Abrir arq.arqCadastroAlunos' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+      *>   lê a fotografia da execução anterior, se existir
+           open input arqControleReconciliacao
+
+           if ws-fs-arqControle = '00' then
+               read arqControleReconciliacao
+
+               if ws-fs-arqControle = '00' then
+                   set ws-tem-controle-anterior to true
+                   move fd-ctr-qtd-registros to ws-ctr-qtd-anterior
+                   move fd-ctr-total-controle to ws-ctr-total-anterior
+               end-if
+
+               close arqControleReconciliacao
+           else
+      *>       arquivo ainda não existe - primeira execução, sem base anterior
+               continue
+           end-if
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+
+      *>   percorre o cadastro do primeiro ao último registro, somando um
+      *>   total de controle (hash total) sobre os campos-chave e as notas
+           move 1 to fd-cod-aluno
+
+           start arqCadastroAlunos key is greater than or equal to fd-cod-aluno
+
+      *>   tratamento de erro
+           if ws-fs-arqCadastroAlunos <> '00'
+           and ws-fs-arqCadastroAlunos <> '23' then
+               move 2 to ws-msn-erro-offset
+               move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+               move 'Erro de Start arq.arqCadastroAlunos' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           if ws-fs-arqCadastroAlunos = '00' then
+               perform until ws-fs-arqCadastroAlunos = '10'
+
+                   read arqCadastroAlunos next
+
+                   if ws-fs-arqCadastroAlunos = '00' then
+                       perform acumular-registro
+                   else
+                       if ws-fs-arqCadastroAlunos <> '10' then
+                           move 2 to ws-msn-erro-offset
+                           move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+                           move 'Erro ao Ler arq.arqCadastroAlunos' to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+
+               end-perform
+           end-if
+
+           perform gravar-controle-atual
+           perform exibir-relatorio-reconciliacao
+           .
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  acumula um registro no total de controle da execução de hoje
+      *>------------------------------------------------------------------------
+       acumular-registro section.
+
+           add 1 to ws-qtd-registros
+           add fd-cod-aluno to ws-total-controle
+
+           perform varying ws-ind-nota-rec from 1 by 1 until ws-ind-nota-rec > 4
+               compute ws-parcial-nota = fd-nota(ws-ind-nota-rec) * 100
+               add ws-parcial-nota to ws-total-controle
+           end-perform
+
+           compute ws-parcial-nota = fd-media * 100
+           add ws-parcial-nota to ws-total-controle
+           .
+       acumular-registro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  grava a fotografia de hoje para servir de base à próxima execução
+      *>------------------------------------------------------------------------
+       gravar-controle-atual section.
+
+           open output arqControleReconciliacao
+
+      *>   tratamento de erro
+           if ws-fs-arqControle <> '00' then
+               move 3 to ws-msn-erro-offset
+               move ws-fs-arqControle to ws-msn-erro-cod
+               move 'Erro ao Abrir arq.arqControleReconciliacao' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move ws-data-hora-atual to fd-ctr-data-hora
+           move ws-qtd-registros to fd-ctr-qtd-registros
+           move ws-total-controle to fd-ctr-total-controle
+
+           write fd-controle
+
+      *>   tratamento de erro
+           if ws-fs-arqControle <> '00' then
+               move 3 to ws-msn-erro-offset
+               move ws-fs-arqControle to ws-msn-erro-cod
+               move 'Erro ao Gravar arq.arqControleReconciliacao' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           close arqControleReconciliacao
+
+      *>   tratamento de erro
+           if ws-fs-arqControle <> '00' then
+               move 3 to ws-msn-erro-offset
+               move ws-fs-arqControle to ws-msn-erro-cod
+               move 'Erro ao Fechar arq.arqControleReconciliacao' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       gravar-controle-atual-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  relatório de reconciliação - compara hoje com a execução anterior
+      *>------------------------------------------------------------------------
+       exibir-relatorio-reconciliacao section.
+
+           display '---------- Reconciliacao Noturna do Cadastro ----------'
+           display 'Data/Hora da Execucao : ' ws-data-hora-atual
+           display 'Qtd. Registros (hoje) : ' ws-qtd-registros
+           display 'Total de Controle(hoje): ' ws-total-controle
+
+           if ws-tem-controle-anterior then
+               display 'Qtd. Registros (ontem): ' ws-ctr-qtd-anterior
+               display 'Total de Controle(ontem):' ws-ctr-total-anterior
+
+               if ws-qtd-registros = ws-ctr-qtd-anterior
+               and ws-total-controle = ws-ctr-total-anterior then
+                   display 'Situacao: OK - nenhuma divergencia detectada'
+               else
+                   display 'Situacao: *** DIVERGENCIA DETECTADA ***'
+                   display 'Verificar arqCadastroAlunos.dat antes de liberar o dia'
+               end-if
+           else
+               display 'Situacao: Primeira execucao - sem base anterior para comparar'
+           end-if
+           .
+       exibir-relatorio-reconciliacao-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  finalização anormal - erro
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+
+           display ws-msn-erro
+
+           stop run
+           .
+       finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+
+           close arqCadastroAlunos
+
+      *>   tratamento de erro
+           if ws-fs-arqCadastroAlunos <> '00' then
+               move 4 to ws-msn-erro-offset
+               move ws-fs-arqCadastroAlunos to ws-msn-erro-cod
+               move 'Erro ao Fechar arq.arqCadastroAlunos' to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           stop run
+           .
+       finaliza-exit.
+           exit.
